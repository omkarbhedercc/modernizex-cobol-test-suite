@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-MERGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EMPLOYEE-MASTER.
+           SELECT TIME-FEED ASSIGN TO "time-feed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TIME-FEED.
+           SELECT MERGE-EXCEPTIONS ASSIGN TO "MERGE-EXCEPTIONS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MERGE-EXCEPTIONS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee-master.cpy".
+
+       FD  TIME-FEED.
+       01 TIME-FEED-REC.
+          05 TIME-ID    PIC 9(5).
+          05 TIME-HOURS PIC 9(3).
+
+       FD  MERGE-EXCEPTIONS.
+       01 EXCEPTION-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-EMPLOYEE-MASTER    PIC X(2) VALUE "00".
+       01 WS-FS-TIME-FEED          PIC X(2) VALUE "00".
+       01 WS-FS-MERGE-EXCEPTIONS   PIC X(2) VALUE "00".
+       01 WS-EMP-EOF    PIC 9(1) VALUE 0.
+       01 WS-TIME-EOF   PIC 9(1) VALUE 0.
+       01 WS-EMP-KEY    PIC 9(5) VALUE 99999.
+       01 WS-TIME-KEY   PIC 9(5) VALUE 99999.
+       01 WS-EXCEPTION-LINE.
+          05 WS-EXC-ID     PIC 9(5).
+          05 FILLER        PIC X(1) VALUE SPACE.
+          05 WS-EXC-REASON PIC X(40).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: OPEN INPUT failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+               STOP RUN
+           END-IF
+           OPEN INPUT TIME-FEED
+           IF WS-FS-TIME-FEED NOT = "00"
+               DISPLAY "ERROR: OPEN INPUT failed for time-feed.dat, "
+                   "status " WS-FS-TIME-FEED
+               STOP RUN
+           END-IF
+           OPEN OUTPUT MERGE-EXCEPTIONS
+           IF WS-FS-MERGE-EXCEPTIONS NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "MERGE-EXCEPTIONS.RPT, status "
+                   WS-FS-MERGE-EXCEPTIONS
+               STOP RUN
+           END-IF
+           PERFORM READ-EMP-MASTER
+           IF WS-EMP-EOF = 1
+               DISPLAY "WARNING: employee-master.dat contains no "
+                   "records - nothing to reconcile against "
+                   "time-feed.dat"
+           END-IF
+           PERFORM READ-TIME-FEED
+           PERFORM UNTIL WS-EMP-EOF = 1 AND WS-TIME-EOF = 1
+               EVALUATE TRUE
+                   WHEN WS-EMP-EOF = 1
+                       PERFORM FLAG-TIME-ONLY
+                       PERFORM READ-TIME-FEED
+                   WHEN WS-TIME-EOF = 1
+                       PERFORM FLAG-EMP-ONLY
+                       PERFORM READ-EMP-MASTER
+                   WHEN WS-EMP-KEY = WS-TIME-KEY
+                       PERFORM READ-EMP-MASTER
+                       PERFORM READ-TIME-FEED
+                   WHEN WS-EMP-KEY < WS-TIME-KEY
+                       PERFORM FLAG-EMP-ONLY
+                       PERFORM READ-EMP-MASTER
+                   WHEN OTHER
+                       PERFORM FLAG-TIME-ONLY
+                       PERFORM READ-TIME-FEED
+               END-EVALUATE
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+           END-IF
+           CLOSE TIME-FEED
+           IF WS-FS-TIME-FEED NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for time-feed.dat, "
+                   "status " WS-FS-TIME-FEED
+           END-IF
+           CLOSE MERGE-EXCEPTIONS
+           IF WS-FS-MERGE-EXCEPTIONS NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "MERGE-EXCEPTIONS.RPT, status "
+                   WS-FS-MERGE-EXCEPTIONS
+           END-IF
+           DISPLAY "Merge reconciliation complete"
+           STOP RUN.
+
+       READ-EMP-MASTER.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE 1 TO WS-EMP-EOF
+                   MOVE 99999 TO WS-EMP-KEY
+               NOT AT END
+                   MOVE EMP-ID TO WS-EMP-KEY
+           END-READ
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00" AND
+               WS-FS-EMPLOYEE-MASTER NOT = "10"
+               DISPLAY "ERROR: READ failed for employee-master.dat, "
+                   "status " WS-FS-EMPLOYEE-MASTER
+           END-IF.
+
+       READ-TIME-FEED.
+           READ TIME-FEED
+               AT END
+                   MOVE 1 TO WS-TIME-EOF
+                   MOVE 99999 TO WS-TIME-KEY
+               NOT AT END
+                   MOVE TIME-ID TO WS-TIME-KEY
+           END-READ
+           IF WS-FS-TIME-FEED NOT = "00" AND WS-FS-TIME-FEED NOT = "10"
+               DISPLAY "ERROR: READ failed for time-feed.dat, status "
+                   WS-FS-TIME-FEED
+           END-IF.
+
+       FLAG-EMP-ONLY.
+           MOVE WS-EMP-KEY TO WS-EXC-ID
+           MOVE "ID ON EMPLOYEE-MASTER, MISSING FROM TIME-FEED"
+               TO WS-EXC-REASON
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           IF WS-FS-MERGE-EXCEPTIONS NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "MERGE-EXCEPTIONS.RPT, status "
+                   WS-FS-MERGE-EXCEPTIONS
+           END-IF
+           DISPLAY "EXCEPTION: " WS-EXCEPTION-LINE.
+
+       FLAG-TIME-ONLY.
+           MOVE WS-TIME-KEY TO WS-EXC-ID
+           MOVE "ID ON TIME-FEED, MISSING FROM EMPLOYEE-MASTER"
+               TO WS-EXC-REASON
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           IF WS-FS-MERGE-EXCEPTIONS NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "MERGE-EXCEPTIONS.RPT, status "
+                   WS-FS-MERGE-EXCEPTIONS
+           END-IF
+           DISPLAY "EXCEPTION: " WS-EXCEPTION-LINE.
