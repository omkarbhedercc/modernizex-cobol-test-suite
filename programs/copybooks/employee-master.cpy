@@ -0,0 +1,24 @@
+       01 EMP-MASTER-REC.
+          05 EMP-ID    PIC 9(5).
+          05 EMP-EMPLOYEE-NAME.
+             10 EMP-FIRST-NAME  PIC X(10).
+             10 EMP-MIDDLE-INIT PIC X(1).
+             10 EMP-LAST-NAME   PIC X(10).
+          05 EMP-HOURS PIC 9(3).
+          05 EMP-RATE  PIC 9(3)V99.
+          05 EMP-STATUS PIC 9(1).
+          05 EMP-DEPT  PIC 9(2).
+          05 EMP-SHIFT PIC 9(1).
+          05 EMP-HIRE-DAY PIC 9(2).
+          05 EMP-TERM-DAY PIC 9(2).
+          05 EMP-PAY-FREQ PIC 9(1).
+          05 EMP-TYPE  PIC 9(1).
+          05 EMP-HOLD-CODE PIC 9(1).
+          05 EMP-ADDR-LINE1 PIC X(20).
+          05 EMP-ADDR-LINE2 PIC X(20).
+          05 EMP-ADDR-CITY  PIC X(15).
+          05 EMP-ADDR-STATE PIC X(2).
+          05 EMP-ADDR-ZIP   PIC X(10).
+          05 EMP-BENEFITS-FLAG PIC X(1) VALUE "N".
+             88 EMP-BENEFITS-ELIGIBLE VALUE "Y".
+          05 EMP-WORK-DAY PIC 9(1) VALUE 1.
