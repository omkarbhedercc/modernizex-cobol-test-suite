@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAX-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FED-TAX-TABLE.
+          05 WS-FED-TAX-BRACKET OCCURS 5 TIMES
+             ASCENDING KEY IS WS-BRACKET-CEILING
+             INDEXED BY WS-FED-TAX-IDX.
+             10 WS-BRACKET-CEILING PIC 9(5)V99.
+             10 WS-BRACKET-RATE    PIC V999.
+       LINKAGE SECTION.
+       01 LS-GROSS-IN    PIC 9(5)V99.
+       01 LS-TAX-OUT     PIC 9(5)V99.
+       01 LS-PAY-FREQ-IN PIC 9(1).
+       PROCEDURE DIVISION USING LS-GROSS-IN LS-TAX-OUT LS-PAY-FREQ-IN.
+           PERFORM INIT-TAX-TABLE
+           PERFORM LOOKUP-TAX-BRACKET
+           GOBACK.
+
+       INIT-TAX-TABLE.
+           EVALUATE LS-PAY-FREQ-IN
+               WHEN 2
+                   MOVE 01000.00 TO WS-BRACKET-CEILING(1)
+                   MOVE 03000.00 TO WS-BRACKET-CEILING(2)
+                   MOVE 06000.00 TO WS-BRACKET-CEILING(3)
+                   MOVE 12000.00 TO WS-BRACKET-CEILING(4)
+                   MOVE 99999.99 TO WS-BRACKET-CEILING(5)
+               WHEN 3
+                   MOVE 02000.00 TO WS-BRACKET-CEILING(1)
+                   MOVE 06000.00 TO WS-BRACKET-CEILING(2)
+                   MOVE 12000.00 TO WS-BRACKET-CEILING(3)
+                   MOVE 24000.00 TO WS-BRACKET-CEILING(4)
+                   MOVE 99999.99 TO WS-BRACKET-CEILING(5)
+               WHEN OTHER
+                   MOVE 00500.00 TO WS-BRACKET-CEILING(1)
+                   MOVE 01500.00 TO WS-BRACKET-CEILING(2)
+                   MOVE 03000.00 TO WS-BRACKET-CEILING(3)
+                   MOVE 06000.00 TO WS-BRACKET-CEILING(4)
+                   MOVE 99999.99 TO WS-BRACKET-CEILING(5)
+           END-EVALUATE
+           MOVE 0.100 TO WS-BRACKET-RATE(1)
+           MOVE 0.150 TO WS-BRACKET-RATE(2)
+           MOVE 0.200 TO WS-BRACKET-RATE(3)
+           MOVE 0.250 TO WS-BRACKET-RATE(4)
+           MOVE 0.300 TO WS-BRACKET-RATE(5).
+
+       LOOKUP-TAX-BRACKET.
+           SET WS-FED-TAX-IDX TO 1
+           SEARCH WS-FED-TAX-BRACKET
+               AT END
+                   COMPUTE LS-TAX-OUT ROUNDED =
+                       LS-GROSS-IN * WS-BRACKET-RATE(5)
+                       ON SIZE ERROR
+                           DISPLAY
+                           "ERROR: TAX-CALC overflow on gross "
+                               LS-GROSS-IN
+                   END-COMPUTE
+               WHEN LS-GROSS-IN <= WS-BRACKET-CEILING(WS-FED-TAX-IDX)
+                   COMPUTE LS-TAX-OUT ROUNDED =
+                       LS-GROSS-IN * WS-BRACKET-RATE(WS-FED-TAX-IDX)
+                       ON SIZE ERROR
+                           DISPLAY
+                           "ERROR: TAX-CALC overflow on gross "
+                               LS-GROSS-IN
+                   END-COMPUTE
+           END-SEARCH.
