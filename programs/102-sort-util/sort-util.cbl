@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORT-UTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EMP-IN.
+           SELECT EMP-OUT ASSIGN TO "employee-master-sorted.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EMP-OUT.
+           SELECT SORT-WORK ASSIGN TO "sortwork.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-IN.
+           COPY "employee-master.cpy"
+               REPLACING ==EMP-MASTER-REC== BY ==EMP-IN-REC==
+                         ==EMP-ID==         BY ==EMP-IN-ID==
+                         ==EMP-EMPLOYEE-NAME==
+                             BY ==EMP-IN-EMPLOYEE-NAME==
+                         ==EMP-FIRST-NAME==  BY ==EMP-IN-FIRST-NAME==
+                         ==EMP-MIDDLE-INIT== BY ==EMP-IN-MIDDLE-INIT==
+                         ==EMP-LAST-NAME==   BY ==EMP-IN-LAST-NAME==
+                         ==EMP-HOURS==      BY ==EMP-IN-HOURS==
+                         ==EMP-RATE==       BY ==EMP-IN-RATE==
+                         ==EMP-STATUS==     BY ==EMP-IN-STATUS==
+                         ==EMP-DEPT==       BY ==EMP-IN-DEPT==
+                         ==EMP-SHIFT==      BY ==EMP-IN-SHIFT==
+                         ==EMP-HIRE-DAY==   BY ==EMP-IN-HIRE-DAY==
+                         ==EMP-TERM-DAY==   BY ==EMP-IN-TERM-DAY==
+                         ==EMP-PAY-FREQ==   BY ==EMP-IN-PAY-FREQ==
+                         ==EMP-TYPE==       BY ==EMP-IN-TYPE==
+                         ==EMP-HOLD-CODE==  BY ==EMP-IN-HOLD-CODE==
+                         ==EMP-ADDR-LINE1== BY ==EMP-IN-ADDR-LINE1==
+                         ==EMP-ADDR-LINE2== BY ==EMP-IN-ADDR-LINE2==
+                         ==EMP-ADDR-CITY==  BY ==EMP-IN-ADDR-CITY==
+                         ==EMP-ADDR-STATE== BY ==EMP-IN-ADDR-STATE==
+                         ==EMP-ADDR-ZIP==   BY ==EMP-IN-ADDR-ZIP==
+                         ==EMP-BENEFITS-FLAG==
+                             BY ==EMP-IN-BENEFITS-FLAG==
+                         ==EMP-BENEFITS-ELIGIBLE==
+                             BY ==EMP-IN-BENEFITS-ELIGIBLE==
+                         ==EMP-WORK-DAY==   BY ==EMP-IN-WORK-DAY==.
+
+       FD  EMP-OUT.
+           COPY "employee-master.cpy"
+               REPLACING ==EMP-MASTER-REC== BY ==EMP-OUT-REC==
+                         ==EMP-ID==         BY ==EMP-OUT-ID==
+                         ==EMP-EMPLOYEE-NAME==
+                             BY ==EMP-OUT-EMPLOYEE-NAME==
+                         ==EMP-FIRST-NAME==  BY ==EMP-OUT-FIRST-NAME==
+                         ==EMP-MIDDLE-INIT== BY ==EMP-OUT-MIDDLE-INIT==
+                         ==EMP-LAST-NAME==   BY ==EMP-OUT-LAST-NAME==
+                         ==EMP-HOURS==      BY ==EMP-OUT-HOURS==
+                         ==EMP-RATE==       BY ==EMP-OUT-RATE==
+                         ==EMP-STATUS==     BY ==EMP-OUT-STATUS==
+                         ==EMP-DEPT==       BY ==EMP-OUT-DEPT==
+                         ==EMP-SHIFT==      BY ==EMP-OUT-SHIFT==
+                         ==EMP-HIRE-DAY==   BY ==EMP-OUT-HIRE-DAY==
+                         ==EMP-TERM-DAY==   BY ==EMP-OUT-TERM-DAY==
+                         ==EMP-PAY-FREQ==   BY ==EMP-OUT-PAY-FREQ==
+                         ==EMP-TYPE==       BY ==EMP-OUT-TYPE==
+                         ==EMP-HOLD-CODE==  BY ==EMP-OUT-HOLD-CODE==
+                         ==EMP-ADDR-LINE1== BY ==EMP-OUT-ADDR-LINE1==
+                         ==EMP-ADDR-LINE2== BY ==EMP-OUT-ADDR-LINE2==
+                         ==EMP-ADDR-CITY==  BY ==EMP-OUT-ADDR-CITY==
+                         ==EMP-ADDR-STATE== BY ==EMP-OUT-ADDR-STATE==
+                         ==EMP-ADDR-ZIP==   BY ==EMP-OUT-ADDR-ZIP==
+                         ==EMP-BENEFITS-FLAG==
+                             BY ==EMP-OUT-BENEFITS-FLAG==
+                         ==EMP-BENEFITS-ELIGIBLE==
+                             BY ==EMP-OUT-BENEFITS-ELIGIBLE==
+                         ==EMP-WORK-DAY==   BY ==EMP-OUT-WORK-DAY==.
+
+       SD  SORT-WORK.
+           COPY "employee-master.cpy"
+               REPLACING ==EMP-MASTER-REC== BY ==SORT-REC==
+                         ==EMP-ID==         BY ==SORT-ID==
+                         ==EMP-EMPLOYEE-NAME==
+                             BY ==SORT-EMPLOYEE-NAME==
+                         ==EMP-FIRST-NAME==  BY ==SORT-FIRST-NAME==
+                         ==EMP-MIDDLE-INIT== BY ==SORT-MIDDLE-INIT==
+                         ==EMP-LAST-NAME==   BY ==SORT-LAST-NAME==
+                         ==EMP-HOURS==      BY ==SORT-HOURS==
+                         ==EMP-RATE==       BY ==SORT-RATE==
+                         ==EMP-STATUS==     BY ==SORT-STATUS==
+                         ==EMP-DEPT==       BY ==SORT-DEPT==
+                         ==EMP-SHIFT==      BY ==SORT-SHIFT==
+                         ==EMP-HIRE-DAY==   BY ==SORT-HIRE-DAY==
+                         ==EMP-TERM-DAY==   BY ==SORT-TERM-DAY==
+                         ==EMP-PAY-FREQ==   BY ==SORT-PAY-FREQ==
+                         ==EMP-TYPE==       BY ==SORT-TYPE==
+                         ==EMP-HOLD-CODE==  BY ==SORT-HOLD-CODE==
+                         ==EMP-ADDR-LINE1== BY ==SORT-ADDR-LINE1==
+                         ==EMP-ADDR-LINE2== BY ==SORT-ADDR-LINE2==
+                         ==EMP-ADDR-CITY==  BY ==SORT-ADDR-CITY==
+                         ==EMP-ADDR-STATE== BY ==SORT-ADDR-STATE==
+                         ==EMP-ADDR-ZIP==   BY ==SORT-ADDR-ZIP==
+                         ==EMP-BENEFITS-FLAG==
+                             BY ==SORT-BENEFITS-FLAG==
+                         ==EMP-BENEFITS-ELIGIBLE==
+                             BY ==SORT-BENEFITS-ELIGIBLE==
+                         ==EMP-WORK-DAY==   BY ==SORT-WORK-DAY==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-EMP-IN  PIC X(2) VALUE "00".
+       01 WS-FS-EMP-OUT PIC X(2) VALUE "00".
+       01 WS-EOF        PIC 9(1) VALUE 0.
+       01 WS-RETURN-EOF PIC 9(1) VALUE 0.
+       01 WS-MASTER-EMPTY-FLAG PIC X(1) VALUE "N".
+          88 IS-MASTER-EMPTY VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-ID
+               INPUT PROCEDURE IS READ-EMPLOYEES
+               OUTPUT PROCEDURE IS WRITE-SORTED-EMPLOYEES
+           DISPLAY "Sort complete"
+           STOP RUN.
+
+       PRIME-READ-MASTER.
+           READ EMP-IN
+               AT END
+                   MOVE "Y" TO WS-MASTER-EMPTY-FLAG
+               NOT AT END
+                   CONTINUE
+           END-READ
+           IF WS-FS-EMP-IN NOT = "00" AND WS-FS-EMP-IN NOT = "10"
+               DISPLAY "ERROR: READ failed for "
+                   "employee-master.dat, status " WS-FS-EMP-IN
+           END-IF
+           CLOSE EMP-IN
+           OPEN INPUT EMP-IN
+           IF WS-FS-EMP-IN NOT = "00"
+               DISPLAY "ERROR: re-OPEN INPUT failed for "
+                   "employee-master.dat, status " WS-FS-EMP-IN
+               STOP RUN
+           END-IF
+           IF IS-MASTER-EMPTY
+               DISPLAY "WARNING: employee-master.dat contains no "
+                   "records - nothing to sort this run"
+           END-IF.
+
+       READ-EMPLOYEES.
+           OPEN INPUT EMP-IN
+           IF WS-FS-EMP-IN NOT = "00"
+               DISPLAY "ERROR: OPEN INPUT failed for "
+                   "employee-master.dat, status " WS-FS-EMP-IN
+               STOP RUN
+           END-IF
+           PERFORM PRIME-READ-MASTER
+           PERFORM UNTIL WS-EOF = 1
+               READ EMP-IN
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       MOVE EMP-IN-REC TO SORT-REC
+                       RELEASE SORT-REC
+               END-READ
+               IF WS-FS-EMP-IN NOT = "00" AND WS-FS-EMP-IN NOT = "10"
+                   DISPLAY "ERROR: READ failed for "
+                       "employee-master.dat, status " WS-FS-EMP-IN
+               END-IF
+           END-PERFORM
+           CLOSE EMP-IN
+           IF WS-FS-EMP-IN NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master.dat, status " WS-FS-EMP-IN
+           END-IF.
+
+       WRITE-SORTED-EMPLOYEES.
+           OPEN OUTPUT EMP-OUT
+           IF WS-FS-EMP-OUT NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "employee-master-sorted.dat, status "
+                   WS-FS-EMP-OUT
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-RETURN-EOF = 1
+               RETURN SORT-WORK
+                   AT END MOVE 1 TO WS-RETURN-EOF
+                   NOT AT END
+                       MOVE SORT-REC TO EMP-OUT-REC
+                       WRITE EMP-OUT-REC
+               END-RETURN
+               IF WS-FS-EMP-OUT NOT = "00"
+                   DISPLAY "ERROR: WRITE failed for "
+                       "employee-master-sorted.dat, status "
+                       WS-FS-EMP-OUT
+               END-IF
+           END-PERFORM
+           CLOSE EMP-OUT
+           IF WS-FS-EMP-OUT NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master-sorted.dat, status "
+                   WS-FS-EMP-OUT
+           END-IF.
