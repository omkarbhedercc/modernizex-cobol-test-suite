@@ -2,14 +2,46 @@
        PROGRAM-ID. ACCEPT-COMPUTE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 WS-A-X PIC X(3) VALUE SPACES.
+       01 WS-B-X PIC X(3) VALUE SPACES.
        01 WS-A   PIC 9(3) VALUE 0.
        01 WS-B   PIC 9(3) VALUE 0.
        01 WS-SUM PIC 9(4) VALUE 0.
+       01 WS-MIN-VAL PIC 9(3) VALUE 000.
+       01 WS-MAX-VAL PIC 9(3) VALUE 999.
+       01 WS-VALID-ENTRY PIC X(1) VALUE "N".
+          88 IS-VALID-ENTRY VALUE "Y".
        PROCEDURE DIVISION.
-           DISPLAY "Enter A: "
-           ACCEPT WS-A
-           DISPLAY "Enter B: "
-           ACCEPT WS-B
+           MOVE "N" TO WS-VALID-ENTRY
+           PERFORM UNTIL IS-VALID-ENTRY
+               DISPLAY "Enter A (000-999): "
+               ACCEPT WS-A-X
+               IF WS-A-X IS NUMERIC
+                   MOVE WS-A-X TO WS-A
+                   IF WS-A >= WS-MIN-VAL AND WS-A <= WS-MAX-VAL
+                       MOVE "Y" TO WS-VALID-ENTRY
+                   ELSE
+                       DISPLAY "ERROR: value out of range (000-999)"
+                   END-IF
+               ELSE
+                   DISPLAY "ERROR: non-numeric entry"
+               END-IF
+           END-PERFORM
+           MOVE "N" TO WS-VALID-ENTRY
+           PERFORM UNTIL IS-VALID-ENTRY
+               DISPLAY "Enter B (000-999): "
+               ACCEPT WS-B-X
+               IF WS-B-X IS NUMERIC
+                   MOVE WS-B-X TO WS-B
+                   IF WS-B >= WS-MIN-VAL AND WS-B <= WS-MAX-VAL
+                       MOVE "Y" TO WS-VALID-ENTRY
+                   ELSE
+                       DISPLAY "ERROR: value out of range (000-999)"
+                   END-IF
+               ELSE
+                   DISPLAY "ERROR: non-numeric entry"
+               END-IF
+           END-PERFORM
            ADD WS-A TO WS-B GIVING WS-SUM
            DISPLAY "Sum: " WS-SUM
            STOP RUN.
