@@ -4,22 +4,223 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE ASSIGN TO "nums.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+           SELECT CONTROL-FILE ASSIGN TO "nums-control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "read-sum.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+           SELECT THRESHOLD-EXCEPTIONS
+               ASSIGN TO "read-sum-exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
-       01 IN-REC PIC 9(5).
+       01 IN-REC PIC S9(5).
+       FD CONTROL-FILE.
+       01 CONTROL-REC PIC 9(7).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+          05 CKPT-COUNT PIC 9(7).
+          05 CKPT-SUM   PIC S9(7).
+       FD THRESHOLD-EXCEPTIONS.
+       01 EXCEPTION-REC PIC X(60).
        WORKING-STORAGE SECTION.
+       01 WS-FS  PIC X(2) VALUE "00".
+       01 WS-FS-CONTROL PIC X(2) VALUE "00".
+       01 WS-FS-CKPT PIC X(2) VALUE "00".
+       01 WS-FS-EXC PIC X(2) VALUE "00".
        01 WS-EOF PIC 9(1) VALUE 0.
-       01 WS-SUM PIC 9(7) VALUE 0.
+       01 WS-SUM PIC S9(7) VALUE 0.
+       01 WS-CONTROL-TOTAL PIC 9(7) VALUE 0.
+       01 WS-VARIANCE PIC S9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 100.
+       01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(7) VALUE 0.
+       01 WS-SKIP-REC PIC 9(7) VALUE 0.
+       01 WS-SUM-CEILING PIC S9(7) VALUE 1000000.
+       01 WS-EXCEPTION-LINE.
+          05 FILLER       PIC X(18) VALUE "READ-SUM THRESHOLD".
+          05 FILLER       PIC X(1) VALUE SPACE.
+          05 WS-EXC-KIND  PIC X(8).
+          05 FILLER       PIC X(1) VALUE SPACE.
+          05 FILLER       PIC X(4) VALUE "SUM=".
+          05 WS-EXC-SUM   PIC -9999999.
+          05 FILLER       PIC X(1) VALUE SPACE.
+          05 FILLER       PIC X(8) VALUE "CEILING=".
+          05 WS-EXC-CEIL  PIC ZZZZZZ9.
        PROCEDURE DIVISION.
+           PERFORM LOAD-CHECKPOINT
            OPEN INPUT IN-FILE
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: OPEN INPUT failed for nums.dat, status "
+                   WS-FS
+               STOP RUN
+           END-IF
+           IF WS-RECORD-COUNT > 0
+               PERFORM SKIP-CHECKPOINTED-RECORDS
+           END-IF
            PERFORM UNTIL WS-EOF = 1
                READ IN-FILE
                    AT END MOVE 1 TO WS-EOF
-                   NOT AT END ADD IN-REC TO WS-SUM
+                   NOT AT END
+                       ADD IN-REC TO WS-SUM
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF FUNCTION MOD(WS-RECORD-COUNT
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
                END-READ
+               IF WS-FS NOT = "00" AND WS-FS NOT = "10"
+                   DISPLAY "ERROR: READ failed for nums.dat, status "
+                       WS-FS
+               END-IF
            END-PERFORM
            CLOSE IN-FILE
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for nums.dat, status "
+                   WS-FS
+           END-IF
+           PERFORM CLEAR-CHECKPOINT
+           IF WS-RECORD-COUNT = 0
+               DISPLAY "WARNING: nums.dat contained no records - "
+                   "total is from an empty file, not a zero-sum "
+                   "batch"
+           END-IF
+           DISPLAY "Records read: " WS-RECORD-COUNT
            DISPLAY "Total: " WS-SUM
+           PERFORM CHECK-SUM-THRESHOLD
+           OPEN INPUT CONTROL-FILE
+           IF WS-FS-CONTROL NOT = "00"
+               DISPLAY "ERROR: OPEN INPUT failed for "
+                   "nums-control.dat, status " WS-FS-CONTROL
+               STOP RUN
+           END-IF
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY "ERROR: nums-control.dat is empty"
+                   CLOSE CONTROL-FILE
+                   STOP RUN
+           END-READ
+           IF WS-FS-CONTROL NOT = "00" AND WS-FS-CONTROL NOT = "10"
+               DISPLAY "ERROR: READ failed for nums-control.dat, "
+                   "status " WS-FS-CONTROL
+           END-IF
+           MOVE CONTROL-REC TO WS-CONTROL-TOTAL
+           CLOSE CONTROL-FILE
+           COMPUTE WS-VARIANCE = WS-SUM - WS-CONTROL-TOTAL
+           IF WS-VARIANCE = 0
+               DISPLAY "RECONCILIATION: PASS, variance 0"
+           ELSE
+               DISPLAY "RECONCILIATION: FAIL, variance " WS-VARIANCE
+           END-IF
            STOP RUN.
+
+       CHECK-SUM-THRESHOLD.
+           IF WS-SUM > WS-SUM-CEILING
+               DISPLAY "ALERT: running total " WS-SUM
+                   " exceeds configured ceiling " WS-SUM-CEILING
+               MOVE "CEILING " TO WS-EXC-KIND
+               MOVE WS-SUM TO WS-EXC-SUM
+               MOVE WS-SUM-CEILING TO WS-EXC-CEIL
+               PERFORM WRITE-THRESHOLD-EXCEPTION
+           END-IF
+           IF WS-SUM < 0
+               DISPLAY "ALERT: running total " WS-SUM
+                   " is negative"
+               MOVE "NEGATIVE" TO WS-EXC-KIND
+               MOVE WS-SUM TO WS-EXC-SUM
+               MOVE WS-SUM-CEILING TO WS-EXC-CEIL
+               PERFORM WRITE-THRESHOLD-EXCEPTION
+           END-IF.
+
+       WRITE-THRESHOLD-EXCEPTION.
+           OPEN EXTEND THRESHOLD-EXCEPTIONS
+           IF WS-FS-EXC = "05" OR WS-FS-EXC = "35"
+               OPEN OUTPUT THRESHOLD-EXCEPTIONS
+           END-IF
+           IF WS-FS-EXC NOT = "00"
+               DISPLAY "ERROR: OPEN failed for "
+                   "read-sum-exceptions.dat, status " WS-FS-EXC
+           ELSE
+               MOVE WS-EXCEPTION-LINE TO EXCEPTION-REC
+               WRITE EXCEPTION-REC
+               IF WS-FS-EXC NOT = "00"
+                   DISPLAY "ERROR: WRITE failed for "
+                       "read-sum-exceptions.dat, status " WS-FS-EXC
+               END-IF
+               CLOSE THRESHOLD-EXCEPTIONS
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-RECORD-COUNT
+                       MOVE 0 TO WS-SUM
+                   NOT AT END
+                       MOVE CKPT-COUNT TO WS-RECORD-COUNT
+                       MOVE CKPT-SUM TO WS-SUM
+                       DISPLAY "Resuming from checkpoint at record "
+                           WS-RECORD-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-FS-CKPT NOT = "00"
+                   DISPLAY "ERROR: CLOSE failed for "
+                       "read-sum.ckpt, status " WS-FS-CKPT
+               END-IF
+           ELSE
+               MOVE 0 TO WS-RECORD-COUNT
+               MOVE 0 TO WS-SUM
+           END-IF.
+
+       SKIP-CHECKPOINTED-RECORDS.
+           MOVE WS-RECORD-COUNT TO WS-SKIP-COUNT
+           PERFORM VARYING WS-SKIP-REC FROM 1 BY 1
+               UNTIL WS-SKIP-REC > WS-SKIP-COUNT
+               READ IN-FILE
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "read-sum.ckpt, status " WS-FS-CKPT
+           END-IF
+           MOVE WS-RECORD-COUNT TO CKPT-COUNT
+           MOVE WS-SUM TO CKPT-SUM
+           WRITE CHECKPOINT-REC
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "read-sum.ckpt, status " WS-FS-CKPT
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "read-sum.ckpt, status " WS-FS-CKPT
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "read-sum.ckpt, status " WS-FS-CKPT
+           END-IF
+           MOVE 0 TO CKPT-COUNT
+           MOVE 0 TO CKPT-SUM
+           WRITE CHECKPOINT-REC
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "read-sum.ckpt, status " WS-FS-CKPT
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "read-sum.ckpt, status " WS-FS-CKPT
+           END-IF.
