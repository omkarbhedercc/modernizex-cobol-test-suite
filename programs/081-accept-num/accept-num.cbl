@@ -2,9 +2,27 @@
        PROGRAM-ID. ACCEPT-NUM.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-NUM PIC 9(5) VALUE 0.
+       01 WS-NUM-X PIC X(5) VALUE SPACES.
+       01 WS-NUM   PIC 9(5) VALUE 0.
+       01 WS-MIN-NUM PIC 9(5) VALUE 00001.
+       01 WS-MAX-NUM PIC 9(5) VALUE 50000.
+       01 WS-VALID-ENTRY PIC X(1) VALUE "N".
+          88 IS-VALID-ENTRY VALUE "Y".
        PROCEDURE DIVISION.
-           DISPLAY "Enter number: "
-           ACCEPT WS-NUM
+           PERFORM UNTIL IS-VALID-ENTRY
+               DISPLAY "Enter number (00001-50000): "
+               ACCEPT WS-NUM-X
+               IF WS-NUM-X IS NUMERIC
+                   MOVE WS-NUM-X TO WS-NUM
+                   IF WS-NUM >= WS-MIN-NUM AND WS-NUM <= WS-MAX-NUM
+                       MOVE "Y" TO WS-VALID-ENTRY
+                   ELSE
+                       DISPLAY "ERROR: value out of range (00001-"
+                           "50000)"
+                   END-IF
+               ELSE
+                   DISPLAY "ERROR: non-numeric entry"
+               END-IF
+           END-PERFORM
            DISPLAY "You entered: " WS-NUM
            STOP RUN.
