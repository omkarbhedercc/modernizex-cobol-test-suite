@@ -3,28 +3,266 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT WR-FILE ASSIGN TO "wr.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WR-FILE ASSIGN TO "wr-indexed.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WR-KEY
+               FILE STATUS IS WS-FS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "write-read.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+           SELECT AUDIT-LOG ASSIGN TO "write-read-audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
        DATA DIVISION.
        FILE SECTION.
        FD WR-FILE.
-       01 WR-REC PIC X(10).
+       01 WR-REC.
+          05 WR-KEY  PIC 9(3).
+          05 WR-DATA PIC X(10).
+       FD CHECKPOINT-FILE.
+       01 CKPT-COUNT PIC 9(7).
+       FD AUDIT-LOG.
+       01 AUDIT-LINE PIC X(40).
        WORKING-STORAGE SECTION.
        01 WS-EOF PIC 9(1) VALUE 0.
+       01 WS-FS  PIC X(2) VALUE "00".
+       01 WS-FS-CKPT PIC X(2) VALUE "00".
+       01 WS-FS-AUDIT PIC X(2) VALUE "00".
+       01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 1.
+       01 WS-SKIP-COUNT PIC 9(7) VALUE 0.
+       01 WS-SKIP-REC PIC 9(7) VALUE 0.
+       01 WS-WRITE-COUNT PIC 9(3) VALUE 0.
+       01 WS-WRITE-LOG.
+          05 WS-WRITE-ENTRY PIC X(10) OCCURS 2 TIMES
+             INDEXED BY WS-WRITE-IDX.
+       01 WS-REC-STATUS PIC X(8) VALUE SPACES.
+       01 WS-AUDIT-DETAIL-LINE.
+          05 WS-AUD-SEQ    PIC ZZZ9.
+          05 FILLER        PIC X(1) VALUE SPACE.
+          05 WS-AUD-ACTION PIC X(5).
+          05 FILLER        PIC X(1) VALUE SPACE.
+          05 WS-AUD-VALUE  PIC X(10).
+          05 FILLER        PIC X(1) VALUE SPACE.
+          05 WS-AUD-STATUS PIC X(8).
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZATION
+           MOVE 001 TO WR-KEY
+           MOVE "Line1     " TO WR-DATA
+           PERFORM WRITE-WR-RECORD
+           MOVE 002 TO WR-KEY
+           MOVE "Line2     " TO WR-DATA
+           PERFORM WRITE-WR-RECORD
+           PERFORM DEMONSTRATE-RANDOM-ACCESS
+           PERFORM POSITION-FOR-READ
+           PERFORM LOAD-CHECKPOINT
+           IF WS-RECORD-COUNT > 0
+               PERFORM SKIP-CHECKPOINTED-RECORDS
+           END-IF
+           PERFORM READ-ALL-RECORDS
+           IF WS-RECORD-COUNT = 0
+               DISPLAY "WARNING: wr-indexed.dat contained no "
+                   "records - nothing was read back"
+           END-IF
+           DISPLAY "Records read: " WS-RECORD-COUNT
+           PERFORM CLEANUP
+           DISPLAY "Done"
+           STOP RUN.
+
+       INITIALIZATION.
+           OPEN OUTPUT AUDIT-LOG
+           IF WS-FS-AUDIT NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "write-read-audit.log, status " WS-FS-AUDIT
+               STOP RUN
+           END-IF
            OPEN OUTPUT WR-FILE
-           MOVE "Line1     " TO WR-REC
-           WRITE WR-REC
-           MOVE "Line2     " TO WR-REC
-           WRITE WR-REC
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "wr-indexed.dat, status " WS-FS
+               STOP RUN
+           END-IF
            CLOSE WR-FILE
-           OPEN INPUT WR-FILE
+           OPEN I-O WR-FILE
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: OPEN I-O failed for "
+                   "wr-indexed.dat, status " WS-FS
+               STOP RUN
+           END-IF.
+
+       WRITE-WR-RECORD.
+           WRITE WR-REC
+               INVALID KEY
+                   DISPLAY "ERROR: WRITE failed for key " WR-KEY
+                       ", status " WS-FS
+                   MOVE "FAILED  " TO WS-REC-STATUS
+                   PERFORM LOG-WRITE-AUDIT
+               NOT INVALID KEY
+                   ADD 1 TO WS-WRITE-COUNT
+                   SET WS-WRITE-IDX TO WS-WRITE-COUNT
+                   MOVE WR-DATA TO WS-WRITE-ENTRY(WS-WRITE-IDX)
+                   MOVE "WRITTEN " TO WS-REC-STATUS
+                   PERFORM LOG-WRITE-AUDIT
+           END-WRITE.
+
+       DEMONSTRATE-RANDOM-ACCESS.
+           MOVE 001 TO WR-KEY
+           READ WR-FILE KEY IS WR-KEY
+               INVALID KEY
+                   DISPLAY "ERROR: random READ failed for key "
+                       WR-KEY
+               NOT INVALID KEY
+                   DISPLAY "Random access found: " WR-DATA
+                   MOVE "Line1-Upd " TO WR-DATA
+                   REWRITE WR-REC
+                       INVALID KEY
+                           DISPLAY "ERROR: REWRITE failed for key "
+                               WR-KEY
+                   END-REWRITE
+                   MOVE WR-DATA TO WS-WRITE-ENTRY(1)
+           END-READ.
+
+       LOG-WRITE-AUDIT.
+           MOVE WS-WRITE-COUNT TO WS-AUD-SEQ
+           MOVE "WRITE" TO WS-AUD-ACTION
+           MOVE WR-DATA TO WS-AUD-VALUE
+           MOVE WS-REC-STATUS TO WS-AUD-STATUS
+           MOVE WS-AUDIT-DETAIL-LINE TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           IF WS-FS-AUDIT NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "write-read-audit.log, status " WS-FS-AUDIT
+           END-IF.
+
+       POSITION-FOR-READ.
+           MOVE 0 TO WR-KEY
+           START WR-FILE KEY IS NOT LESS THAN WR-KEY
+               INVALID KEY
+                   DISPLAY "No records found in wr-indexed.dat"
+                   MOVE 1 TO WS-EOF
+           END-START.
+
+       READ-ALL-RECORDS.
            PERFORM UNTIL WS-EOF = 1
-               READ WR-FILE
+               READ WR-FILE NEXT RECORD
                    AT END MOVE 1 TO WS-EOF
-                   NOT AT END DISPLAY WR-REC
+                   NOT AT END
+                       DISPLAY WR-REC
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM VERIFY-READBACK
+                       IF FUNCTION MOD(WS-RECORD-COUNT
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
                END-READ
-           END-PERFORM
+           END-PERFORM.
+
+       VERIFY-READBACK.
+           IF WS-RECORD-COUNT <= WS-WRITE-COUNT
+               SET WS-WRITE-IDX TO WS-RECORD-COUNT
+               IF WR-DATA = WS-WRITE-ENTRY(WS-WRITE-IDX)
+                   MOVE "VERIFIED" TO WS-REC-STATUS
+               ELSE
+                   MOVE "MISMATCH" TO WS-REC-STATUS
+               END-IF
+           ELSE
+               MOVE "UNKNOWN " TO WS-REC-STATUS
+           END-IF
+           PERFORM LOG-READ-AUDIT
+           IF WS-REC-STATUS = "MISMATCH"
+               DISPLAY "WARNING: record " WS-RECORD-COUNT
+                   " read-back does not match what was written"
+           END-IF.
+
+       LOG-READ-AUDIT.
+           MOVE WS-RECORD-COUNT TO WS-AUD-SEQ
+           MOVE "READ " TO WS-AUD-ACTION
+           MOVE WR-DATA TO WS-AUD-VALUE
+           MOVE WS-REC-STATUS TO WS-AUD-STATUS
+           MOVE WS-AUDIT-DETAIL-LINE TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           IF WS-FS-AUDIT NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "write-read-audit.log, status " WS-FS-AUDIT
+           END-IF.
+
+       CLEANUP.
            CLOSE WR-FILE
-           DISPLAY "Done"
-           STOP RUN.
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "wr-indexed.dat, status " WS-FS
+           END-IF
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE AUDIT-LOG
+           IF WS-FS-AUDIT NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "write-read-audit.log, status " WS-FS-AUDIT
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-RECORD-COUNT
+                   NOT AT END
+                       MOVE CKPT-COUNT TO WS-RECORD-COUNT
+                       DISPLAY "Resuming from checkpoint at record "
+                           WS-RECORD-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-FS-CKPT NOT = "00"
+                   DISPLAY "ERROR: CLOSE failed for "
+                       "write-read.ckpt, status " WS-FS-CKPT
+               END-IF
+           ELSE
+               MOVE 0 TO WS-RECORD-COUNT
+           END-IF.
+
+       SKIP-CHECKPOINTED-RECORDS.
+           MOVE WS-RECORD-COUNT TO WS-SKIP-COUNT
+           MOVE 0 TO WS-SKIP-REC
+           PERFORM VARYING WS-SKIP-REC FROM 1 BY 1
+               UNTIL WS-SKIP-REC > WS-SKIP-COUNT
+               READ WR-FILE NEXT RECORD
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "write-read.ckpt, status " WS-FS-CKPT
+           END-IF
+           MOVE WS-RECORD-COUNT TO CKPT-COUNT
+           WRITE CKPT-COUNT
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "write-read.ckpt, status " WS-FS-CKPT
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "write-read.ckpt, status " WS-FS-CKPT
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "write-read.ckpt, status " WS-FS-CKPT
+           END-IF
+           MOVE 0 TO CKPT-COUNT
+           WRITE CKPT-COUNT
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "write-read.ckpt, status " WS-FS-CKPT
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "write-read.ckpt, status " WS-FS-CKPT
+           END-IF.
