@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUMP-MASTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EMPLOYEE-MASTER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee-master.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-EMPLOYEE-MASTER PIC X(2) VALUE "00".
+       01 WS-EOF PIC 9(1) VALUE 0.
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: OPEN INPUT failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = 1
+               READ EMPLOYEE-MASTER
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM DUMP-RECORD
+               END-READ
+               IF WS-FS-EMPLOYEE-MASTER NOT = "00" AND
+                   WS-FS-EMPLOYEE-MASTER NOT = "10"
+                   DISPLAY "ERROR: READ failed for "
+                       "employee-master.dat, status "
+                       WS-FS-EMPLOYEE-MASTER
+               END-IF
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+           END-IF
+           IF WS-RECORD-COUNT = 0
+               DISPLAY "WARNING: employee-master.dat contains no "
+                   "records - nothing to dump"
+           END-IF
+           DISPLAY "Records dumped: " WS-RECORD-COUNT
+           STOP RUN.
+
+       DUMP-RECORD.
+           DISPLAY "---------------------------------------------"
+           DISPLAY "Record:     " WS-RECORD-COUNT
+           DISPLAY "EMP-ID:     " EMP-ID
+           DISPLAY "EMP-FIRST-NAME:  " EMP-FIRST-NAME
+           DISPLAY "EMP-MIDDLE-INIT: " EMP-MIDDLE-INIT
+           DISPLAY "EMP-LAST-NAME:   " EMP-LAST-NAME
+           DISPLAY "EMP-HOURS:  " EMP-HOURS
+           DISPLAY "EMP-RATE:   " EMP-RATE
+           DISPLAY "EMP-STATUS: " EMP-STATUS
+           DISPLAY "EMP-DEPT:   " EMP-DEPT
+           DISPLAY "EMP-SHIFT:  " EMP-SHIFT.
