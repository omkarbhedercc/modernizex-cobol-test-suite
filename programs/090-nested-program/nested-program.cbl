@@ -3,7 +3,11 @@
        PROCEDURE DIVISION.
            DISPLAY "Main program"
            CALL "NESTED-SUB"
-           DISPLAY "Back in main"
+               ON EXCEPTION
+                   DISPLAY "ERROR: CALL to NESTED-SUB failed"
+               NOT ON EXCEPTION
+                   DISPLAY "Back in main"
+           END-CALL
            STOP RUN.
 
        IDENTIFICATION DIVISION.
