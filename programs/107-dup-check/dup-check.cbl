@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUP-CHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EMPLOYEE-MASTER.
+           SELECT DUP-EXCEPTIONS
+               ASSIGN TO "dup-check-exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-DUP-EXCEPTIONS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee-master.cpy".
+
+       FD  DUP-EXCEPTIONS.
+       01 EXCEPTION-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-EMPLOYEE-MASTER PIC X(2) VALUE "00".
+       01 WS-FS-DUP-EXCEPTIONS  PIC X(2) VALUE "00".
+       01 WS-EOF PIC 9(1) VALUE 0.
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 WS-DUP-COUNT    PIC 9(5) VALUE 0.
+       01 WS-ID-TABLE.
+          05 WS-ID-ENTRY OCCURS 500 TIMES
+             INDEXED BY WS-ID-IDX WS-SCAN-IDX.
+             10 WS-TBL-ID  PIC 9(5).
+             10 WS-TBL-POS PIC 9(5).
+       01 WS-DUP-FOUND PIC X(1) VALUE "N".
+          88 IS-DUP-FOUND VALUE "Y".
+       01 WS-EXCEPTION-LINE.
+          05 FILLER      PIC X(16) VALUE "DUPLICATE EMP ID".
+          05 FILLER      PIC X(1) VALUE SPACE.
+          05 WS-EXC-ID   PIC 9(5).
+          05 FILLER      PIC X(12) VALUE " AT POSITION".
+          05 FILLER      PIC X(1) VALUE SPACE.
+          05 WS-EXC-POS1 PIC ZZZZ9.
+          05 FILLER      PIC X(5) VALUE " AND ".
+          05 WS-EXC-POS2 PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: OPEN INPUT failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+               STOP RUN
+           END-IF
+           OPEN OUTPUT DUP-EXCEPTIONS
+           IF WS-FS-DUP-EXCEPTIONS NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "dup-check-exceptions.dat, status "
+                   WS-FS-DUP-EXCEPTIONS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = 1
+               READ EMPLOYEE-MASTER
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM CHECK-FOR-DUPLICATE
+                       PERFORM ADD-TO-ID-TABLE
+               END-READ
+               IF WS-FS-EMPLOYEE-MASTER NOT = "00" AND
+                   WS-FS-EMPLOYEE-MASTER NOT = "10"
+                   DISPLAY "ERROR: READ failed for "
+                       "employee-master.dat, status "
+                       WS-FS-EMPLOYEE-MASTER
+               END-IF
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+           END-IF
+           CLOSE DUP-EXCEPTIONS
+           IF WS-FS-DUP-EXCEPTIONS NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "dup-check-exceptions.dat, status "
+                   WS-FS-DUP-EXCEPTIONS
+           END-IF
+           DISPLAY "Records read:        " WS-RECORD-COUNT
+           DISPLAY "Duplicate IDs found: " WS-DUP-COUNT
+           STOP RUN.
+
+       CHECK-FOR-DUPLICATE.
+           MOVE "N" TO WS-DUP-FOUND
+           SET WS-SCAN-IDX TO 1
+           SEARCH WS-ID-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-SCAN-IDX >= WS-RECORD-COUNT
+                   CONTINUE
+               WHEN WS-TBL-ID(WS-SCAN-IDX) = EMP-ID
+                   MOVE "Y" TO WS-DUP-FOUND
+                   PERFORM WRITE-DUP-EXCEPTION
+           END-SEARCH.
+
+       WRITE-DUP-EXCEPTION.
+           ADD 1 TO WS-DUP-COUNT
+           MOVE EMP-ID TO WS-EXC-ID
+           MOVE WS-TBL-POS(WS-SCAN-IDX) TO WS-EXC-POS1
+           MOVE WS-RECORD-COUNT TO WS-EXC-POS2
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           IF WS-FS-DUP-EXCEPTIONS NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "dup-check-exceptions.dat, status "
+                   WS-FS-DUP-EXCEPTIONS
+           END-IF
+           DISPLAY "DUPLICATE EMPLOYEE ID " EMP-ID " at positions "
+               WS-TBL-POS(WS-SCAN-IDX) " and " WS-RECORD-COUNT.
+
+       ADD-TO-ID-TABLE.
+           IF WS-RECORD-COUNT <= 500
+               SET WS-ID-IDX TO WS-RECORD-COUNT
+               MOVE EMP-ID TO WS-TBL-ID(WS-ID-IDX)
+               MOVE WS-RECORD-COUNT TO WS-TBL-POS(WS-ID-IDX)
+           ELSE
+               DISPLAY "WARNING: ID table full, duplicate check "
+                   "skipped for position " WS-RECORD-COUNT
+           END-IF.
