@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINT-MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EMPLOYEE-MASTER.
+           SELECT EMPLOYEE-MASTER-NEW
+               ASSIGN TO "employee-master-new.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EMPLOYEE-MASTER-NEW.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee-master.cpy".
+
+       FD  EMPLOYEE-MASTER-NEW.
+           COPY "employee-master.cpy"
+               REPLACING ==EMP-MASTER-REC== BY ==EMP-MASTER-NEW-REC==
+                         ==EMP-ID==         BY ==EMP-NEW-ID==
+                         ==EMP-EMPLOYEE-NAME==
+                             BY ==EMP-NEW-EMPLOYEE-NAME==
+                         ==EMP-FIRST-NAME==  BY ==EMP-NEW-FIRST-NAME==
+                         ==EMP-MIDDLE-INIT== BY ==EMP-NEW-MIDDLE-INIT==
+                         ==EMP-LAST-NAME==   BY ==EMP-NEW-LAST-NAME==
+                         ==EMP-HOURS==      BY ==EMP-NEW-HOURS==
+                         ==EMP-RATE==       BY ==EMP-NEW-RATE==
+                         ==EMP-STATUS==     BY ==EMP-NEW-STATUS==
+                         ==EMP-DEPT==       BY ==EMP-NEW-DEPT==
+                         ==EMP-SHIFT==      BY ==EMP-NEW-SHIFT==
+                         ==EMP-HIRE-DAY==   BY ==EMP-NEW-HIRE-DAY==
+                         ==EMP-TERM-DAY==   BY ==EMP-NEW-TERM-DAY==
+                         ==EMP-PAY-FREQ==   BY ==EMP-NEW-PAY-FREQ==
+                         ==EMP-TYPE==       BY ==EMP-NEW-TYPE==
+                         ==EMP-HOLD-CODE==  BY ==EMP-NEW-HOLD-CODE==
+                         ==EMP-ADDR-LINE1== BY ==EMP-NEW-ADDR-LINE1==
+                         ==EMP-ADDR-LINE2== BY ==EMP-NEW-ADDR-LINE2==
+                         ==EMP-ADDR-CITY==  BY ==EMP-NEW-ADDR-CITY==
+                         ==EMP-ADDR-STATE== BY ==EMP-NEW-ADDR-STATE==
+                         ==EMP-ADDR-ZIP==   BY ==EMP-NEW-ADDR-ZIP==
+                         ==EMP-BENEFITS-FLAG==
+                             BY ==EMP-NEW-BENEFITS-FLAG==
+                         ==EMP-BENEFITS-ELIGIBLE==
+                             BY ==EMP-NEW-BENEFITS-ELIGIBLE==
+                         ==EMP-WORK-DAY==   BY ==EMP-NEW-WORK-DAY==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-EMPLOYEE-MASTER     PIC X(2) VALUE "00".
+       01 WS-FS-EMPLOYEE-MASTER-NEW PIC X(2) VALUE "00".
+       01 WS-EOF PIC 9(1) VALUE 0.
+       01 WS-PROMOTE-EOF PIC 9(1) VALUE 0.
+       01 WS-CHOICE PIC 9(1) VALUE 0.
+          88 CHOICE-ADD    VALUE 1.
+          88 CHOICE-CHANGE VALUE 2.
+          88 CHOICE-DELETE VALUE 3.
+          88 CHOICE-EXIT   VALUE 4.
+       01 WS-MAINT-ID PIC 9(5) VALUE 0.
+       01 WS-MATCH-FOUND PIC X(1) VALUE "N".
+          88 IS-MATCH-FOUND VALUE "Y".
+       01 WS-CONFIRM PIC X(1) VALUE "N".
+          88 IS-CONFIRMED VALUE "Y" "y".
+       01 WS-MAINT-FIRST-NAME  PIC X(10) VALUE SPACES.
+       01 WS-MAINT-MIDDLE-INIT PIC X(1)  VALUE SPACE.
+       01 WS-MAINT-LAST-NAME   PIC X(10) VALUE SPACES.
+       01 WS-MAINT-HOURS  PIC 9(3)  VALUE 0.
+       01 WS-MAINT-RATE   PIC 9(3)V99 VALUE 0.
+       01 WS-MAINT-STATUS PIC 9(1) VALUE 1.
+       01 WS-MAINT-DEPT   PIC 9(2) VALUE 0.
+       01 WS-MAINT-SHIFT  PIC 9(1) VALUE 0.
+       01 WS-MAINT-HOLD-CODE PIC 9(1) VALUE 0.
+       01 WS-MAINT-ADDR-LINE1 PIC X(20) VALUE SPACES.
+       01 WS-MAINT-ADDR-LINE2 PIC X(20) VALUE SPACES.
+       01 WS-MAINT-ADDR-CITY  PIC X(15) VALUE SPACES.
+       01 WS-MAINT-ADDR-STATE PIC X(2)  VALUE SPACES.
+       01 WS-MAINT-ADDR-ZIP   PIC X(10) VALUE SPACES.
+       01 WS-FT-HOURS-THRESHOLD PIC 9(3) VALUE 030.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM DISPLAY-MENU
+           ACCEPT WS-CHOICE
+           PERFORM UNTIL WS-CHOICE >= 1 AND WS-CHOICE <= 4
+               DISPLAY "ERROR: choice must be 1-4"
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-CHOICE
+           END-PERFORM
+           IF NOT CHOICE-EXIT
+               DISPLAY "Enter employee ID: "
+               ACCEPT WS-MAINT-ID
+               IF CHOICE-ADD OR CHOICE-CHANGE
+                   PERFORM ACCEPT-EMPLOYEE-FIELDS
+               END-IF
+               PERFORM DISPLAY-CONFIRMATION
+               ACCEPT WS-CONFIRM
+               IF IS-CONFIRMED
+                   PERFORM PROCESS-MASTER
+               ELSE
+                   DISPLAY "Operation cancelled"
+               END-IF
+           END-IF
+           DISPLAY "Done"
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY "1-ADD  2-CHANGE  3-DELETE  4-EXIT"
+           DISPLAY "Enter choice: ".
+
+       ACCEPT-EMPLOYEE-FIELDS.
+           DISPLAY "Enter first name: "
+           ACCEPT WS-MAINT-FIRST-NAME
+           DISPLAY "Enter middle initial: "
+           ACCEPT WS-MAINT-MIDDLE-INIT
+           DISPLAY "Enter last name: "
+           ACCEPT WS-MAINT-LAST-NAME
+           DISPLAY "Enter hours: "
+           ACCEPT WS-MAINT-HOURS
+           DISPLAY "Enter rate: "
+           ACCEPT WS-MAINT-RATE
+           DISPLAY "Enter status (1=active 2=term 3=leave): "
+           ACCEPT WS-MAINT-STATUS
+           DISPLAY "Enter department (1-10): "
+           ACCEPT WS-MAINT-DEPT
+           DISPLAY "Enter shift (1-3): "
+           ACCEPT WS-MAINT-SHIFT
+           DISPLAY "Enter pay hold (0=no 1=yes): "
+           ACCEPT WS-MAINT-HOLD-CODE
+           DISPLAY "Enter address line 1: "
+           ACCEPT WS-MAINT-ADDR-LINE1
+           DISPLAY "Enter address line 2: "
+           ACCEPT WS-MAINT-ADDR-LINE2
+           DISPLAY "Enter city: "
+           ACCEPT WS-MAINT-ADDR-CITY
+           DISPLAY "Enter state: "
+           ACCEPT WS-MAINT-ADDR-STATE
+           DISPLAY "Enter zip: "
+           ACCEPT WS-MAINT-ADDR-ZIP.
+
+       DISPLAY-CONFIRMATION.
+           EVALUATE TRUE
+               WHEN CHOICE-ADD
+                   DISPLAY "ADD employee " WS-MAINT-ID ": "
+                       WS-MAINT-FIRST-NAME " "
+                       WS-MAINT-MIDDLE-INIT " "
+                       WS-MAINT-LAST-NAME " hours " WS-MAINT-HOURS
+                       " rate " WS-MAINT-RATE
+                       " hold " WS-MAINT-HOLD-CODE
+               WHEN CHOICE-CHANGE
+                   DISPLAY "CHANGE employee " WS-MAINT-ID " to: "
+                       WS-MAINT-FIRST-NAME " "
+                       WS-MAINT-MIDDLE-INIT " "
+                       WS-MAINT-LAST-NAME " hours " WS-MAINT-HOURS
+                       " rate " WS-MAINT-RATE
+                       " hold " WS-MAINT-HOLD-CODE
+               WHEN CHOICE-DELETE
+                   DISPLAY "DELETE employee " WS-MAINT-ID
+           END-EVALUATE
+           DISPLAY "Confirm (Y/N): ".
+
+       PROCESS-MASTER.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: OPEN INPUT failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EMPLOYEE-MASTER-NEW
+           IF WS-FS-EMPLOYEE-MASTER-NEW NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "employee-master-new.dat, status "
+                   WS-FS-EMPLOYEE-MASTER-NEW
+               STOP RUN
+           END-IF
+           MOVE "N" TO WS-MATCH-FOUND
+           PERFORM UNTIL WS-EOF = 1
+               READ EMPLOYEE-MASTER
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF EMP-ID = WS-MAINT-ID
+                           MOVE "Y" TO WS-MATCH-FOUND
+                           IF NOT CHOICE-DELETE
+                               PERFORM WRITE-UPDATED-RECORD
+                           END-IF
+                       ELSE
+                           MOVE EMP-MASTER-REC TO EMP-MASTER-NEW-REC
+                           WRITE EMP-MASTER-NEW-REC
+                           IF WS-FS-EMPLOYEE-MASTER-NEW NOT = "00"
+                               DISPLAY "ERROR: WRITE failed for "
+                                   "employee-master-new.dat, status "
+                                   WS-FS-EMPLOYEE-MASTER-NEW
+                           END-IF
+                       END-IF
+               END-READ
+               IF WS-FS-EMPLOYEE-MASTER NOT = "00" AND
+                   WS-FS-EMPLOYEE-MASTER NOT = "10"
+                   DISPLAY "ERROR: READ failed for "
+                       "employee-master.dat, status "
+                       WS-FS-EMPLOYEE-MASTER
+               END-IF
+           END-PERFORM
+           IF CHOICE-ADD AND NOT IS-MATCH-FOUND
+               PERFORM WRITE-UPDATED-RECORD
+           END-IF
+           IF CHOICE-CHANGE AND NOT IS-MATCH-FOUND
+               DISPLAY "ERROR: employee " WS-MAINT-ID
+                   " not found, no change made"
+           END-IF
+           IF CHOICE-DELETE AND NOT IS-MATCH-FOUND
+               DISPLAY "ERROR: employee " WS-MAINT-ID
+                   " not found, nothing deleted"
+           END-IF
+           CLOSE EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+           END-IF
+           CLOSE EMPLOYEE-MASTER-NEW
+           IF WS-FS-EMPLOYEE-MASTER-NEW NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master-new.dat, status "
+                   WS-FS-EMPLOYEE-MASTER-NEW
+           END-IF
+           DISPLAY "Updated master written to "
+               "employee-master-new.dat"
+           PERFORM PROMOTE-MASTER-FILE.
+
+       PROMOTE-MASTER-FILE.
+           OPEN INPUT EMPLOYEE-MASTER-NEW
+           IF WS-FS-EMPLOYEE-MASTER-NEW NOT = "00"
+               DISPLAY "ERROR: OPEN INPUT failed for "
+                   "employee-master-new.dat, status "
+                   WS-FS-EMPLOYEE-MASTER-NEW
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-PROMOTE-EOF = 1
+               READ EMPLOYEE-MASTER-NEW
+                   AT END MOVE 1 TO WS-PROMOTE-EOF
+                   NOT AT END
+                       MOVE EMP-MASTER-NEW-REC TO EMP-MASTER-REC
+                       WRITE EMP-MASTER-REC
+                       IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+                           DISPLAY "ERROR: WRITE failed for "
+                               "employee-master.dat, status "
+                               WS-FS-EMPLOYEE-MASTER
+                       END-IF
+               END-READ
+               IF WS-FS-EMPLOYEE-MASTER-NEW NOT = "00" AND
+                   WS-FS-EMPLOYEE-MASTER-NEW NOT = "10"
+                   DISPLAY "ERROR: READ failed for "
+                       "employee-master-new.dat, status "
+                       WS-FS-EMPLOYEE-MASTER-NEW
+               END-IF
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER-NEW
+           IF WS-FS-EMPLOYEE-MASTER-NEW NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master-new.dat, status "
+                   WS-FS-EMPLOYEE-MASTER-NEW
+           END-IF
+           CLOSE EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+           END-IF
+           DISPLAY "employee-master.dat promoted from "
+               "employee-master-new.dat".
+
+       WRITE-UPDATED-RECORD.
+           IF CHOICE-CHANGE
+               PERFORM CARRY-FORWARD-UNMAINTAINED-FIELDS
+           ELSE
+               PERFORM DEFAULT-UNMAINTAINED-FIELDS
+           END-IF
+           MOVE WS-MAINT-ID     TO EMP-NEW-ID
+           MOVE WS-MAINT-FIRST-NAME  TO EMP-NEW-FIRST-NAME
+           MOVE WS-MAINT-MIDDLE-INIT TO EMP-NEW-MIDDLE-INIT
+           MOVE WS-MAINT-LAST-NAME   TO EMP-NEW-LAST-NAME
+           MOVE WS-MAINT-HOURS  TO EMP-NEW-HOURS
+           MOVE WS-MAINT-RATE   TO EMP-NEW-RATE
+           MOVE WS-MAINT-STATUS TO EMP-NEW-STATUS
+           MOVE WS-MAINT-DEPT   TO EMP-NEW-DEPT
+           MOVE WS-MAINT-SHIFT  TO EMP-NEW-SHIFT
+           MOVE WS-MAINT-HOLD-CODE TO EMP-NEW-HOLD-CODE
+           MOVE WS-MAINT-ADDR-LINE1 TO EMP-NEW-ADDR-LINE1
+           MOVE WS-MAINT-ADDR-LINE2 TO EMP-NEW-ADDR-LINE2
+           MOVE WS-MAINT-ADDR-CITY  TO EMP-NEW-ADDR-CITY
+           MOVE WS-MAINT-ADDR-STATE TO EMP-NEW-ADDR-STATE
+           MOVE WS-MAINT-ADDR-ZIP   TO EMP-NEW-ADDR-ZIP
+           PERFORM CHECK-BENEFITS-ELIGIBILITY
+           WRITE EMP-MASTER-NEW-REC
+           IF WS-FS-EMPLOYEE-MASTER-NEW NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "employee-master-new.dat, status "
+                   WS-FS-EMPLOYEE-MASTER-NEW
+           END-IF.
+
+       CARRY-FORWARD-UNMAINTAINED-FIELDS.
+           MOVE EMP-PAY-FREQ   TO EMP-NEW-PAY-FREQ
+           MOVE EMP-TYPE       TO EMP-NEW-TYPE
+           MOVE EMP-HIRE-DAY   TO EMP-NEW-HIRE-DAY
+           MOVE EMP-TERM-DAY   TO EMP-NEW-TERM-DAY
+           MOVE EMP-WORK-DAY   TO EMP-NEW-WORK-DAY.
+
+       DEFAULT-UNMAINTAINED-FIELDS.
+           MOVE 1      TO EMP-NEW-PAY-FREQ
+           MOVE 1      TO EMP-NEW-TYPE
+           MOVE ZERO   TO EMP-NEW-HIRE-DAY
+           MOVE ZERO   TO EMP-NEW-TERM-DAY
+           MOVE 1      TO EMP-NEW-WORK-DAY.
+
+       CHECK-BENEFITS-ELIGIBILITY.
+           IF WS-MAINT-STATUS = 1 AND
+               WS-MAINT-HOURS > WS-FT-HOURS-THRESHOLD
+               MOVE "Y" TO EMP-NEW-BENEFITS-FLAG
+           ELSE
+               MOVE "N" TO EMP-NEW-BENEFITS-FLAG
+           END-IF.
