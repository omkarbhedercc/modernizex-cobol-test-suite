@@ -1,23 +1,1050 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EMPLOYEE-MASTER.
+           SELECT PAYROLL-REGISTER ASSIGN TO "PAYROLL-REGISTER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAYROLL-REGISTER.
+           SELECT YTD-MASTER ASSIGN TO "ytd-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-ID
+               FILE STATUS IS WS-FS-YTD-MASTER.
+           SELECT PAYROLL-REJECTS ASSIGN TO "PAYROLL-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAYROLL-REJECTS.
+           SELECT SALES-FEED ASSIGN TO "sales-feed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SALES-FEED.
+           SELECT BATCH-RESTART ASSIGN TO "payroll-restart.marker"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BATCH-RESTART.
+           SELECT PAYROLL-CHECKS ASSIGN TO "PAYROLL-CHECKS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAYROLL-CHECKS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee-master.cpy".
+
+       FD  PAYROLL-REGISTER.
+       01 REGISTER-LINE PIC X(80).
+
+       FD  YTD-MASTER.
+       01 YTD-REC.
+          05 YTD-ID    PIC 9(5).
+          05 YTD-YEAR  PIC 9(4).
+          05 YTD-GROSS PIC 9(7)V99.
+          05 YTD-TAX   PIC 9(7)V99.
+          05 YTD-NET   PIC 9(7)V99.
+
+       FD  PAYROLL-REJECTS.
+       01 REJECT-LINE PIC X(60).
+
+       FD  SALES-FEED.
+       01 SALES-FEED-REC.
+          05 SALES-ID  PIC 9(5).
+          05 SALES-AMT PIC 9(7)V99.
+
+       FD  BATCH-RESTART.
+       01 RESTART-MARKER-LINE PIC X(60).
+
+       FD  PAYROLL-CHECKS.
+       01 CHECK-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-EMPLOYEE-MASTER  PIC X(2) VALUE "00".
+       01 WS-FS-PAYROLL-REGISTER PIC X(2) VALUE "00".
+       01 WS-FS-YTD-MASTER       PIC X(2) VALUE "00".
+       01 WS-FS-PAYROLL-REJECTS  PIC X(2) VALUE "00".
+       01 WS-FS-SALES-FEED       PIC X(2) VALUE "00".
+       01 WS-FS-BATCH-RESTART    PIC X(2) VALUE "00".
+       01 WS-FS-PAYROLL-CHECKS   PIC X(2) VALUE "00".
+       01 WS-EOF PIC 9(1) VALUE 0.
+       01 WS-MASTER-EMPTY-FLAG PIC X(1) VALUE "N".
+          88 IS-MASTER-EMPTY VALUE "Y".
+       01 WS-MAX-BATCH-SIZE PIC 9(5) VALUE 00500.
+       01 WS-BATCH-LIMIT-FLAG PIC X(1) VALUE "N".
+          88 IS-BATCH-LIMIT-HIT VALUE "Y".
+       01 WS-REJECT-THRESHOLD PIC 9(5) VALUE 00050.
+       01 WS-REJECT-LIMIT-FLAG PIC X(1) VALUE "N".
+          88 IS-REJECT-LIMIT-HIT VALUE "Y".
+       01 WS-DEBUG-MODE-X PIC X(1) VALUE "N".
+       01 WS-DEBUG-MODE PIC X(1) VALUE "N".
+          88 IS-DEBUG-MODE VALUE "Y".
+       01 WS-RUN-DATE PIC 9(6) VALUE 0.
+       01 WS-RUN-DATE-DISPLAY.
+          05 WS-RD-YY PIC 9(2).
+          05 FILLER   PIC X(1) VALUE "-".
+          05 WS-RD-MM PIC 9(2).
+          05 FILLER   PIC X(1) VALUE "-".
+          05 WS-RD-DD PIC 9(2).
+       01 WS-MASTER-FILE-NAME PIC X(30)
+           VALUE "employee-master.dat".
+       01 WS-OPERATOR-ID PIC X(10) VALUE SPACES.
+       01 WS-PAY-PERIOD-END PIC 9(8) VALUE 0.
+       01 WS-PAY-PERIOD-YEAR PIC 9(4) VALUE 0.
+       01 WS-PAY-PERIOD-NUM  PIC 9(2) VALUE 0.
+       01 WS-RESTART-MARKER-LINE.
+          05 FILLER            PIC X(23)
+              VALUE "BATCH SIZE LIMIT HIT - ".
+          05 WS-RM-PROCESSED   PIC ZZZZ9.
+          05 FILLER            PIC X(1) VALUE SPACE.
+          05 FILLER            PIC X(11) VALUE "RECORDS MAX".
+          05 FILLER            PIC X(1) VALUE SPACE.
+          05 WS-RM-MAX         PIC ZZZZ9.
+       01 WS-VALID-RATE-RANGE.
+          05 WS-MIN-RATE PIC 9(3)V99 VALUE 007.25.
+          05 WS-MAX-RATE PIC 9(3)V99 VALUE 250.00.
+       01 WS-EMP-VALID PIC X(1) VALUE "Y".
+          88 IS-VALID-EMP VALUE "Y".
+       01 WS-REJECT-DETAIL-LINE.
+          05 WS-REJ-ID     PIC 9(5).
+          05 FILLER        PIC X(1) VALUE SPACE.
+          05 WS-REJ-REASON PIC X(40).
+       01 WS-REG-DETAIL-LINE.
+          05 WS-REG-ID     PIC 9(5).
+          05 FILLER        PIC X(1) VALUE SPACE.
+          05 WS-REG-NAME   PIC X(24).
+          05 FILLER        PIC X(1) VALUE SPACE.
+          05 WS-REG-GROSS  PIC ZZ,ZZ9.99.
+          05 FILLER        PIC X(1) VALUE SPACE.
+          05 WS-REG-TAX    PIC ZZ,ZZ9.99.
+          05 FILLER        PIC X(1) VALUE SPACE.
+          05 WS-REG-NET    PIC ZZ,ZZ9.99.
+       01 WS-RUN-TOTALS.
+          05 WS-TOTAL-GROSS PIC 9(7)V99 VALUE 0.
+          05 WS-TOTAL-TAX   PIC 9(7)V99 VALUE 0.
+          05 WS-TOTAL-NET   PIC 9(7)V99 VALUE 0.
+       01 WS-RUN-STATS.
+          05 WS-EMPLOYEES-PROCESSED PIC 9(5) VALUE 0.
+          05 WS-EMPLOYEES-REJECTED  PIC 9(5) VALUE 0.
+       01 WS-REG-TOTAL-GROSS-LINE.
+          05 FILLER           PIC X(16) VALUE "CONTROL TOTAL   ".
+          05 FILLER           PIC X(6) VALUE "GROSS:".
+          05 FILLER           PIC X(1) VALUE SPACE.
+          05 WS-REG-TOT-GROSS PIC ZZZ,ZZ9.99.
+       01 WS-REG-TOTAL-TAX-LINE.
+          05 FILLER           PIC X(16) VALUE "CONTROL TOTAL   ".
+          05 FILLER           PIC X(6) VALUE "TAX:  ".
+          05 FILLER           PIC X(1) VALUE SPACE.
+          05 WS-REG-TOT-TAX   PIC ZZZ,ZZ9.99.
+       01 WS-REG-TOTAL-NET-LINE.
+          05 FILLER           PIC X(16) VALUE "CONTROL TOTAL   ".
+          05 FILLER           PIC X(6) VALUE "NET:  ".
+          05 FILLER           PIC X(1) VALUE SPACE.
+          05 WS-REG-TOT-NET   PIC ZZZ,ZZ9.99.
+       01 WS-FORMATTED-NAME PIC X(24) VALUE SPACES.
+       01 WS-CHECK-NAME-LINE PIC X(80) VALUE SPACES.
+       01 WS-CHECK-CITY-LINE PIC X(80) VALUE SPACES.
        01 WS-EMP.
-          05 WS-NAME  PIC X(10).
+          05 WS-ID    PIC 9(5).
+          05 WS-EMPLOYEE-NAME.
+             10 WS-FIRST-NAME  PIC X(10).
+             10 WS-MIDDLE-INIT PIC X(1).
+             10 WS-LAST-NAME   PIC X(10).
           05 WS-HOURS PIC 9(3).
           05 WS-RATE  PIC 9(3)V99.
+          05 WS-EMP-STATUS PIC 9(1).
+             88 IS-ACTIVE-EMP     VALUE 1.
+             88 IS-TERMINATED-EMP VALUE 2.
+             88 IS-ON-LEAVE       VALUE 3.
+          05 WS-DEPT  PIC 9(2).
+          05 WS-SHIFT PIC 9(1).
+          05 WS-HIRE-DAY PIC 9(2).
+          05 WS-TERM-DAY PIC 9(2).
+          05 WS-PAY-FREQ PIC 9(1).
+             88 IS-WEEKLY   VALUE 1.
+             88 IS-BIWEEKLY VALUE 2.
+             88 IS-MONTHLY  VALUE 3.
+          05 WS-TYPE  PIC 9(1).
+             88 IS-HOURLY-EMP     VALUE 1.
+             88 IS-SALARY-EMP     VALUE 2.
+             88 IS-COMMISSION-EMP VALUE 3.
+          05 WS-HOLD-CODE PIC 9(1).
+             88 WS-PAY-HOLD VALUE 1.
+          05 WS-ADDR-LINE1 PIC X(20).
+          05 WS-ADDR-LINE2 PIC X(20).
+          05 WS-ADDR-CITY  PIC X(15).
+          05 WS-ADDR-STATE PIC X(2).
+          05 WS-ADDR-ZIP   PIC X(10).
+          05 WS-WORK-DAY PIC 9(1).
+          05 WS-OT-HOURS PIC 9(3).
+          05 WS-OT-PAY   PIC 9(5)V99.
+          05 WS-DT-HOURS PIC 9(3).
+          05 WS-DT-PAY   PIC 9(5)V99.
+          05 WS-SHIFT-DIFF-PAY PIC 9(5)V99.
           05 WS-GROSS PIC 9(5)V99.
-          05 WS-TAX   PIC 9(5)V99.
+          05 WS-FED-TAX   PIC 9(5)V99.
+          05 WS-FICA       PIC 9(5)V99.
+          05 WS-STATE-TAX  PIC 9(5)V99.
+          05 WS-BENEFITS   PIC 9(5)V99.
+          05 WS-TOTAL-DEDUCTIONS PIC 9(5)V99.
           05 WS-NET   PIC 9(5)V99.
+
+       01 WS-PRORATION-FIELDS.
+          05 WS-PAY-PERIOD-DAYS PIC 9(2) VALUE 7.
+          05 WS-START-DAY       PIC 9(2) VALUE 0.
+          05 WS-END-DAY         PIC 9(2) VALUE 0.
+          05 WS-DAYS-WORKED     PIC 9(2) VALUE 0.
+          05 WS-DAILY-RATE      PIC 9(5)V99 VALUE 0.
+          05 WS-DAILY-REMAINDER PIC 9(5)V99 VALUE 0.
+
+       01 WS-OT-THRESHOLD PIC 9(3) VALUE 40.
+       01 WS-OT-THRESHOLD-2 PIC 9(3) VALUE 60.
+       01 WS-MAX-VALID-HOURS PIC 9(3) VALUE 168.
+
+       01 WS-SHIFT-DIFF-RATE PIC V99 VALUE .15.
+
+       01 WS-DEDUCTION-RATES.
+          05 WS-FICA-RATE       PIC V9999 VALUE 0.0765.
+          05 WS-STATE-TAX-RATE  PIC V9999 VALUE 0.0400.
+          05 WS-BENEFITS-RATE   PIC V9999 VALUE 0.0300.
+
+       01 WS-COMMISSION-RATES.
+          05 WS-COMMISSION-BASE PIC 9(5)V99 VALUE 00200.00.
+          05 WS-COMMISSION-RATE PIC V9999   VALUE 0.0500.
+
+       01 WS-SALES-TABLE.
+          05 WS-SALES-COUNT PIC 9(3) VALUE 0.
+          05 WS-SALES-ENTRY OCCURS 200 TIMES
+             INDEXED BY WS-SALES-IDX.
+             10 WS-SALES-TBL-ID  PIC 9(5).
+             10 WS-SALES-TBL-AMT PIC 9(7)V99.
+       01 WS-EMP-SALES-AMT PIC 9(7)V99 VALUE 0.
+       01 WS-SALES-FOUND PIC X(1) VALUE "N".
+          88 IS-SALES-FOUND VALUE "Y".
+
+       01 WS-DEPT-SHIFT-HOURS.
+          05 WS-DEPT-ENTRY OCCURS 10 TIMES
+             INDEXED BY WS-DEPT-IDX.
+             10 WS-SHIFT-HOURS OCCURS 3 TIMES
+                INDEXED BY WS-SHIFT-IDX
+                PIC 9(7)V99.
+
+       01 WS-DEPT-FREQ-TABLE.
+          05 WS-DF-DEPT-ENTRY OCCURS 10 TIMES
+             INDEXED BY WS-DF-DEPT-IDX.
+             10 WS-DF-FREQ-ENTRY OCCURS 3 TIMES
+                INDEXED BY WS-DF-FREQ-IDX.
+                15 WS-DF-COUNT PIC 9(5).
+                15 WS-DF-GROSS PIC 9(7)V99.
+       01 WS-DF-I PIC 9(2).
+       01 WS-DF-J PIC 9(1).
+
        PROCEDURE DIVISION.
-           MOVE "Alice     " TO WS-NAME
-           MOVE 040 TO WS-HOURS
-           MOVE 025.50 TO WS-RATE
-           COMPUTE WS-GROSS = WS-HOURS * WS-RATE
-           COMPUTE WS-TAX = WS-GROSS * 0.20
-           COMPUTE WS-NET = WS-GROSS - WS-TAX
-           DISPLAY "Employee: " WS-NAME
-           DISPLAY "Gross:    " WS-GROSS
-           DISPLAY "Tax:      " WS-TAX
-           DISPLAY "Net:      " WS-NET
+       MAIN-LOGIC.
+           PERFORM INITIALIZATION
+           PERFORM UNTIL WS-EOF = 1 OR IS-REJECT-LIMIT-HIT
+               READ EMPLOYEE-MASTER
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-EMPLOYEES-PROCESSED
+                       IF WS-EMPLOYEES-PROCESSED > WS-MAX-BATCH-SIZE
+                           SUBTRACT 1 FROM WS-EMPLOYEES-PROCESSED
+                           MOVE "Y" TO WS-BATCH-LIMIT-FLAG
+                           PERFORM WRITE-RESTART-MARKER
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           PERFORM PROCESS-EMPLOYEE
+                           IF WS-EMPLOYEES-REJECTED >
+                               WS-REJECT-THRESHOLD
+                               MOVE "Y" TO WS-REJECT-LIMIT-FLAG
+                               DISPLAY "ALERT: reject count exceeds "
+                                   "the configured threshold of "
+                                   WS-REJECT-THRESHOLD
+                                   " - aborting run, master file "
+                                   "may be corrupt"
+                           END-IF
+                       END-IF
+               END-READ
+               IF WS-FS-EMPLOYEE-MASTER NOT = "00" AND
+                   WS-FS-EMPLOYEE-MASTER NOT = "10"
+                   DISPLAY "ERROR: READ failed for "
+                       "employee-master.dat, status "
+                       WS-FS-EMPLOYEE-MASTER
+               END-IF
+           END-PERFORM
+           PERFORM END-PARA-1 THRU END-PARA-3
            STOP RUN.
+
+       INITIALIZATION.
+           PERFORM ACCEPT-RUN-PARAMETERS
+           PERFORM DISPLAY-RUN-BANNER
+           PERFORM ACCEPT-DEBUG-MODE-PARM
+           PERFORM CHECK-ENVIRONMENT
+           PERFORM PRIME-READ-MASTER
+           OPEN OUTPUT PAYROLL-REGISTER
+           IF WS-FS-PAYROLL-REGISTER NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "PAYROLL-REGISTER.RPT, status "
+                   WS-FS-PAYROLL-REGISTER
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PAYROLL-REJECTS
+           IF WS-FS-PAYROLL-REJECTS NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "PAYROLL-REJECTS.DAT, status "
+                   WS-FS-PAYROLL-REJECTS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PAYROLL-CHECKS
+           IF WS-FS-PAYROLL-CHECKS NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "PAYROLL-CHECKS.RPT, status "
+                   WS-FS-PAYROLL-CHECKS
+               STOP RUN
+           END-IF
+           PERFORM LOAD-SALES-FEED.
+
+       CHECK-ENVIRONMENT.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: required file employee-master.dat "
+                   "missing or unreadable, status "
+                   WS-FS-EMPLOYEE-MASTER
+               DISPLAY "ABORT: environment check failed - no "
+                   "employees processed"
+               STOP RUN
+           END-IF
+           PERFORM OPEN-YTD-MASTER.
+
+       ACCEPT-RUN-PARAMETERS.
+           ACCEPT WS-RUN-DATE FROM DATE
+           MOVE WS-RUN-DATE(1:2) TO WS-RD-YY
+           MOVE WS-RUN-DATE(3:2) TO WS-RD-MM
+           MOVE WS-RUN-DATE(5:2) TO WS-RD-DD
+           DISPLAY "Enter operator ID: "
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY "Enter pay-period-ending date (YYYYMMDD): "
+           ACCEPT WS-PAY-PERIOD-END
+           DISPLAY "Enter pay-period year (YYYY): "
+           ACCEPT WS-PAY-PERIOD-YEAR
+           DISPLAY "Enter pay-period number (01-99): "
+           ACCEPT WS-PAY-PERIOD-NUM.
+
+       DISPLAY-RUN-BANNER.
+           DISPLAY "==============================================="
+           DISPLAY "PAYROLL RUN - " WS-RD-MM "-" WS-RD-DD "-" WS-RD-YY
+           DISPLAY "Master file:      " WS-MASTER-FILE-NAME
+           DISPLAY "Operator ID:      " WS-OPERATOR-ID
+           DISPLAY "Pay period ending:" WS-PAY-PERIOD-END
+           DISPLAY "Pay period:       " WS-PAY-PERIOD-YEAR "-"
+               WS-PAY-PERIOD-NUM
+           DISPLAY "==============================================="
+           .
+
+       ACCEPT-DEBUG-MODE-PARM.
+           DISPLAY "Enable debug field dump? (Y/N): "
+           ACCEPT WS-DEBUG-MODE-X
+           IF WS-DEBUG-MODE-X = "Y" OR WS-DEBUG-MODE-X = "y"
+               MOVE "Y" TO WS-DEBUG-MODE
+           ELSE
+               MOVE "N" TO WS-DEBUG-MODE
+           END-IF.
+
+       PRIME-READ-MASTER.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE "Y" TO WS-MASTER-EMPTY-FLAG
+               NOT AT END
+                   CONTINUE
+           END-READ
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00" AND
+               WS-FS-EMPLOYEE-MASTER NOT = "10"
+               DISPLAY "ERROR: READ failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+           END-IF
+           CLOSE EMPLOYEE-MASTER
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: re-OPEN INPUT failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+               STOP RUN
+           END-IF
+           IF IS-MASTER-EMPTY
+               DISPLAY "WARNING: employee-master.dat contains no "
+                   "records - nothing to process this run"
+           END-IF.
+
+       LOAD-SALES-FEED.
+           OPEN INPUT SALES-FEED
+           IF WS-FS-SALES-FEED = "35"
+               DISPLAY "No sales-feed.dat found, "
+                   "commission employees will use zero sales"
+           ELSE
+               IF WS-FS-SALES-FEED NOT = "00"
+                   DISPLAY "ERROR: OPEN INPUT failed for "
+                       "sales-feed.dat, status " WS-FS-SALES-FEED
+               ELSE
+                   PERFORM UNTIL WS-FS-SALES-FEED = "10"
+                       READ SALES-FEED
+                           AT END MOVE "10" TO WS-FS-SALES-FEED
+                           NOT AT END
+                               ADD 1 TO WS-SALES-COUNT
+                               MOVE SALES-ID  TO
+                                   WS-SALES-TBL-ID(WS-SALES-COUNT)
+                               MOVE SALES-AMT TO
+                                   WS-SALES-TBL-AMT(WS-SALES-COUNT)
+                       END-READ
+                   END-PERFORM
+                   CLOSE SALES-FEED
+               END-IF
+           END-IF.
+
+       WRITE-RESTART-MARKER.
+           MOVE WS-EMPLOYEES-PROCESSED TO WS-RM-PROCESSED
+           MOVE WS-MAX-BATCH-SIZE      TO WS-RM-MAX
+           OPEN OUTPUT BATCH-RESTART
+           IF WS-FS-BATCH-RESTART NOT = "00"
+               DISPLAY "ERROR: OPEN OUTPUT failed for "
+                   "payroll-restart.marker, status "
+                   WS-FS-BATCH-RESTART
+           ELSE
+               MOVE WS-RESTART-MARKER-LINE TO RESTART-MARKER-LINE
+               WRITE RESTART-MARKER-LINE
+               IF WS-FS-BATCH-RESTART NOT = "00"
+                   DISPLAY "ERROR: WRITE failed for "
+                       "payroll-restart.marker, status "
+                       WS-FS-BATCH-RESTART
+               END-IF
+               CLOSE BATCH-RESTART
+           END-IF
+           DISPLAY "ALERT: employee-master.dat exceeds the "
+               "configured batch ceiling of " WS-MAX-BATCH-SIZE
+               " records - run stopped, see "
+               "payroll-restart.marker".
+
+       END-PARA-1.
+           PERFORM WRITE-REGISTER-TOTALS
+           PERFORM DISPLAY-DEPT-SHIFT-SUMMARY
+           PERFORM DISPLAY-DEPT-FREQ-CROSSTAB
+           DISPLAY "RUN STATISTICS"
+           DISPLAY "  Employees processed: " WS-EMPLOYEES-PROCESSED
+           DISPLAY "  Employees rejected:  " WS-EMPLOYEES-REJECTED
+           DISPLAY "  Total gross paid:    " WS-TOTAL-GROSS
+           DISPLAY "  Total net paid:      " WS-TOTAL-NET
+           IF IS-BATCH-LIMIT-HIT
+               DISPLAY "  NOTE: run stopped early - batch size "
+                   "limit exceeded, see payroll-restart.marker"
+           END-IF
+           IF IS-REJECT-LIMIT-HIT
+               DISPLAY "  NOTE: run aborted early - reject count "
+                   "exceeded " WS-REJECT-THRESHOLD
+           END-IF.
+
+       END-PARA-2.
+           CLOSE EMPLOYEE-MASTER
+           IF WS-FS-EMPLOYEE-MASTER NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "employee-master.dat, status "
+                   WS-FS-EMPLOYEE-MASTER
+           END-IF
+           CLOSE PAYROLL-REGISTER
+           IF WS-FS-PAYROLL-REGISTER NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "PAYROLL-REGISTER.RPT, status "
+                   WS-FS-PAYROLL-REGISTER
+           END-IF.
+
+       END-PARA-3.
+           CLOSE YTD-MASTER
+           IF WS-FS-YTD-MASTER NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "ytd-master.dat, status " WS-FS-YTD-MASTER
+           END-IF
+           CLOSE PAYROLL-REJECTS
+           IF WS-FS-PAYROLL-REJECTS NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "PAYROLL-REJECTS.DAT, status "
+                   WS-FS-PAYROLL-REJECTS
+           END-IF
+           CLOSE PAYROLL-CHECKS
+           IF WS-FS-PAYROLL-CHECKS NOT = "00"
+               DISPLAY "ERROR: CLOSE failed for "
+                   "PAYROLL-CHECKS.RPT, status "
+                   WS-FS-PAYROLL-CHECKS
+           END-IF.
+
+       OPEN-YTD-MASTER.
+           OPEN I-O YTD-MASTER
+           IF WS-FS-YTD-MASTER = "35"
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF
+           IF WS-FS-YTD-MASTER NOT = "00"
+               DISPLAY "ERROR: OPEN I-O failed for "
+                   "ytd-master.dat, status " WS-FS-YTD-MASTER
+               STOP RUN
+           END-IF.
+
+       INITIALIZE-EMP-FIELDS.
+           MOVE ZERO   TO WS-ID
+           MOVE SPACES TO WS-EMPLOYEE-NAME
+           MOVE ZERO   TO WS-HOURS
+           MOVE ZERO   TO WS-RATE
+           MOVE ZERO   TO WS-EMP-STATUS
+           MOVE ZERO   TO WS-DEPT
+           MOVE ZERO   TO WS-SHIFT
+           MOVE ZERO   TO WS-HIRE-DAY
+           MOVE ZERO   TO WS-TERM-DAY
+           MOVE ZERO   TO WS-PAY-FREQ
+           MOVE ZERO   TO WS-TYPE
+           MOVE ZERO   TO WS-HOLD-CODE
+           MOVE SPACES TO WS-ADDR-LINE1
+           MOVE SPACES TO WS-ADDR-LINE2
+           MOVE SPACES TO WS-ADDR-CITY
+           MOVE SPACES TO WS-ADDR-STATE
+           MOVE SPACES TO WS-ADDR-ZIP
+           MOVE ZERO   TO WS-WORK-DAY
+           MOVE ZERO   TO WS-OT-HOURS
+           MOVE ZERO   TO WS-OT-PAY
+           MOVE ZERO   TO WS-DT-HOURS
+           MOVE ZERO   TO WS-DT-PAY
+           MOVE ZERO   TO WS-SHIFT-DIFF-PAY
+           MOVE ZERO   TO WS-GROSS
+           MOVE ZERO   TO WS-FED-TAX
+           MOVE ZERO   TO WS-FICA
+           MOVE ZERO   TO WS-STATE-TAX
+           MOVE ZERO   TO WS-BENEFITS
+           MOVE ZERO   TO WS-TOTAL-DEDUCTIONS
+           MOVE ZERO   TO WS-NET.
+
+       FORMAT-EMPLOYEE-NAME.
+           MOVE SPACES TO WS-FORMATTED-NAME
+           STRING WS-LAST-NAME   DELIMITED BY SPACE
+                  ", "           DELIMITED BY SIZE
+                  WS-FIRST-NAME  DELIMITED BY SPACE
+                  " "            DELIMITED BY SIZE
+                  WS-MIDDLE-INIT DELIMITED BY SIZE
+                  INTO WS-FORMATTED-NAME
+           END-STRING.
+
+       DISPLAY-DEBUG-FIELDS.
+           DISPLAY "WS-EMP:           [" WS-EMP "]"
+           DISPLAY "  WS-ID:          [" WS-ID "]"
+           DISPLAY "  WS-EMPLOYEE-NAME: [" WS-EMPLOYEE-NAME "]"
+           DISPLAY "    WS-FIRST-NAME:  [" WS-FIRST-NAME "]"
+           DISPLAY "    WS-MIDDLE-INIT: [" WS-MIDDLE-INIT "]"
+           DISPLAY "    WS-LAST-NAME:   [" WS-LAST-NAME "]"
+           DISPLAY "  WS-HOURS:       [" WS-HOURS "]"
+           DISPLAY "  WS-RATE:        [" WS-RATE "]"
+           DISPLAY "  WS-EMP-STATUS:  [" WS-EMP-STATUS "]"
+           DISPLAY "  WS-DEPT:        [" WS-DEPT "]"
+           DISPLAY "  WS-SHIFT:       [" WS-SHIFT "]"
+           DISPLAY "  WS-HIRE-DAY:    [" WS-HIRE-DAY "]"
+           DISPLAY "  WS-TERM-DAY:    [" WS-TERM-DAY "]"
+           DISPLAY "  WS-PAY-FREQ:    [" WS-PAY-FREQ "]"
+           DISPLAY "  WS-TYPE:        [" WS-TYPE "]"
+           DISPLAY "  WS-HOLD-CODE:   [" WS-HOLD-CODE "]"
+           DISPLAY "  WS-ADDR-LINE1:  [" WS-ADDR-LINE1 "]"
+           DISPLAY "  WS-ADDR-LINE2:  [" WS-ADDR-LINE2 "]"
+           DISPLAY "  WS-ADDR-CITY:   [" WS-ADDR-CITY "]"
+           DISPLAY "  WS-ADDR-STATE:  [" WS-ADDR-STATE "]"
+           DISPLAY "  WS-ADDR-ZIP:    [" WS-ADDR-ZIP "]"
+           DISPLAY "  WS-WORK-DAY:    [" WS-WORK-DAY "]".
+
+       PROCESS-EMPLOYEE.
+           PERFORM INITIALIZE-EMP-FIELDS
+           MOVE EMP-ID    TO WS-ID
+           MOVE EMP-EMPLOYEE-NAME TO WS-EMPLOYEE-NAME
+           PERFORM FORMAT-EMPLOYEE-NAME
+           MOVE EMP-HOURS TO WS-HOURS
+           MOVE EMP-RATE  TO WS-RATE
+           MOVE EMP-STATUS TO WS-EMP-STATUS
+           MOVE EMP-DEPT  TO WS-DEPT
+           MOVE EMP-SHIFT TO WS-SHIFT
+           MOVE EMP-HIRE-DAY TO WS-HIRE-DAY
+           MOVE EMP-TERM-DAY TO WS-TERM-DAY
+           MOVE EMP-PAY-FREQ TO WS-PAY-FREQ
+           MOVE EMP-TYPE  TO WS-TYPE
+           MOVE EMP-HOLD-CODE TO WS-HOLD-CODE
+           MOVE EMP-ADDR-LINE1 TO WS-ADDR-LINE1
+           MOVE EMP-ADDR-LINE2 TO WS-ADDR-LINE2
+           MOVE EMP-ADDR-CITY  TO WS-ADDR-CITY
+           MOVE EMP-ADDR-STATE TO WS-ADDR-STATE
+           MOVE EMP-ADDR-ZIP   TO WS-ADDR-ZIP
+           MOVE EMP-WORK-DAY   TO WS-WORK-DAY
+           IF IS-DEBUG-MODE
+               PERFORM DISPLAY-DEBUG-FIELDS
+           END-IF
+           PERFORM VALIDATE-EMPLOYEE
+           IF NOT IS-VALID-EMP
+               PERFORM WRITE-REJECT
+           ELSE
+               IF NOT IS-ACTIVE-EMP
+                   DISPLAY "Skipping employee " WS-ID
+                       ": not active (status " WS-EMP-STATUS ")"
+               ELSE
+                   IF WS-PAY-HOLD
+                       MOVE "PAY ON HOLD - SEE HR/PAYROLL ADMIN"
+                           TO WS-REJ-REASON
+                       PERFORM WRITE-REJECT
+                   ELSE
+                       PERFORM SET-PAY-FREQUENCY-BASIS
+                       PERFORM COMPUTE-GROSS-PAY
+                       PERFORM DETERMINE-DAYS-WORKED
+                       PERFORM PRORATE-GROSS-PAY
+                       PERFORM CALL-TAX-CALC
+                       PERFORM COMPUTE-DEDUCTIONS
+                       COMPUTE WS-NET ROUNDED =
+                               WS-GROSS - WS-TOTAL-DEDUCTIONS
+                           ON SIZE ERROR
+                               DISPLAY
+                               "ERROR: WS-NET overflow for employee "
+                                   WS-ID
+                           NOT ON SIZE ERROR
+                               DISPLAY "Employee: " WS-FORMATTED-NAME
+                               DISPLAY "Gross:      " WS-GROSS
+                               DISPLAY "FICA:       " WS-FICA
+                               DISPLAY "Fed Tax:    " WS-FED-TAX
+                               DISPLAY "State Tax:  " WS-STATE-TAX
+                               DISPLAY "Benefits:   "
+                                   WS-BENEFITS
+                               DISPLAY "Deductions: "
+                                   WS-TOTAL-DEDUCTIONS
+                               DISPLAY "Net:        " WS-NET
+                               PERFORM WRITE-REGISTER-DETAIL
+                               PERFORM UPDATE-YTD-MASTER
+                               PERFORM ACCUMULATE-DEPT-SHIFT-HOURS
+                               PERFORM ACCUMULATE-DEPT-FREQ-CROSSTAB
+                       END-COMPUTE
+                   END-IF
+               END-IF
+           END-IF.
+
+       COMPUTE-DEDUCTIONS.
+           COMPUTE WS-FICA ROUNDED = WS-GROSS * WS-FICA-RATE
+               ON SIZE ERROR
+                   DISPLAY
+                   "ERROR: WS-FICA overflow for employee " WS-ID
+           END-COMPUTE
+           COMPUTE WS-STATE-TAX ROUNDED =
+                   WS-GROSS * WS-STATE-TAX-RATE
+               ON SIZE ERROR
+                   DISPLAY
+                   "ERROR: WS-STATE-TAX overflow for employee " WS-ID
+           END-COMPUTE
+           COMPUTE WS-BENEFITS ROUNDED =
+                   WS-GROSS * WS-BENEFITS-RATE
+               ON SIZE ERROR
+                   DISPLAY
+                   "ERROR: WS-BENEFITS overflow for employee " WS-ID
+           END-COMPUTE
+           COMPUTE WS-TOTAL-DEDUCTIONS ROUNDED =
+                   WS-FICA + WS-FED-TAX + WS-STATE-TAX + WS-BENEFITS
+               ON SIZE ERROR
+                   DISPLAY
+                   "ERROR: WS-TOTAL-DEDUCTIONS overflow for employee "
+                       WS-ID
+           END-COMPUTE.
+
+       SET-MAX-VALID-HOURS.
+           EVALUATE WS-PAY-FREQ
+               WHEN 1
+                   MOVE 168 TO WS-MAX-VALID-HOURS
+               WHEN 2
+                   MOVE 336 TO WS-MAX-VALID-HOURS
+               WHEN 3
+                   MOVE 744 TO WS-MAX-VALID-HOURS
+               WHEN OTHER
+                   MOVE 168 TO WS-MAX-VALID-HOURS
+           END-EVALUATE.
+
+       VALIDATE-EMPLOYEE.
+           MOVE "Y" TO WS-EMP-VALID
+           PERFORM SET-MAX-VALID-HOURS
+           PERFORM SET-PAY-FREQUENCY-BASIS
+           IF WS-HOURS < 0 OR WS-HOURS > WS-MAX-VALID-HOURS
+               MOVE "N" TO WS-EMP-VALID
+               MOVE "HOURS OUT OF RANGE FOR PAY FREQUENCY"
+                   TO WS-REJ-REASON
+           END-IF
+           IF WS-RATE < WS-MIN-RATE OR WS-RATE > WS-MAX-RATE
+               MOVE "N" TO WS-EMP-VALID
+               MOVE "RATE OUTSIDE CONFIGURED MIN/MAX" TO WS-REJ-REASON
+           END-IF
+           IF WS-DEPT < 1 OR WS-DEPT > 10
+               MOVE "N" TO WS-EMP-VALID
+               MOVE "DEPARTMENT OUTSIDE RANGE (1-10)" TO WS-REJ-REASON
+           END-IF
+           IF WS-SHIFT < 1 OR WS-SHIFT > 3
+               MOVE "N" TO WS-EMP-VALID
+               MOVE "SHIFT OUTSIDE RANGE (1-3)" TO WS-REJ-REASON
+           END-IF
+           IF WS-PAY-FREQ < 1 OR WS-PAY-FREQ > 3
+               MOVE "N" TO WS-EMP-VALID
+               MOVE "PAY FREQUENCY OUTSIDE RANGE (1-3)"
+                   TO WS-REJ-REASON
+           END-IF
+           IF WS-HIRE-DAY > WS-PAY-PERIOD-DAYS OR
+               WS-TERM-DAY > WS-PAY-PERIOD-DAYS OR
+               (WS-HIRE-DAY > 0 AND WS-TERM-DAY > 0 AND
+                   WS-TERM-DAY < WS-HIRE-DAY)
+               MOVE "N" TO WS-EMP-VALID
+               MOVE "HIRE/TERM DAY INVALID FOR PAY PERIOD"
+                   TO WS-REJ-REASON
+           END-IF
+           EVALUATE WS-TYPE
+               WHEN 1
+                   CONTINUE
+               WHEN 2
+                   CONTINUE
+               WHEN 3
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "N" TO WS-EMP-VALID
+                   MOVE "UNKNOWN EMPLOYEE TYPE" TO WS-REJ-REASON
+           END-EVALUATE.
+
+       WRITE-REJECT.
+           ADD 1 TO WS-EMPLOYEES-REJECTED
+           MOVE WS-ID TO WS-REJ-ID
+           MOVE WS-REJECT-DETAIL-LINE TO REJECT-LINE
+           WRITE REJECT-LINE
+           IF WS-FS-PAYROLL-REJECTS NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "PAYROLL-REJECTS.DAT, status "
+                   WS-FS-PAYROLL-REJECTS
+           END-IF
+           DISPLAY "Rejected employee " WS-ID ": " WS-REJ-REASON.
+
+       UPDATE-YTD-MASTER.
+           MOVE WS-ID TO YTD-ID
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE WS-PAY-PERIOD-YEAR TO YTD-YEAR
+                   MOVE WS-GROSS TO YTD-GROSS
+                   MOVE WS-TOTAL-DEDUCTIONS TO YTD-TAX
+                   MOVE WS-NET   TO YTD-NET
+                   WRITE YTD-REC
+               NOT INVALID KEY
+                   IF YTD-YEAR NOT = WS-PAY-PERIOD-YEAR
+                       DISPLAY "NOTE: new calendar year "
+                           WS-PAY-PERIOD-YEAR " for employee " WS-ID
+                           " - resetting YTD balances"
+                       MOVE WS-PAY-PERIOD-YEAR TO YTD-YEAR
+                       MOVE WS-GROSS TO YTD-GROSS
+                       MOVE WS-TOTAL-DEDUCTIONS TO YTD-TAX
+                       MOVE WS-NET   TO YTD-NET
+                   ELSE
+                       ADD WS-GROSS TO YTD-GROSS
+                       ADD WS-TOTAL-DEDUCTIONS TO YTD-TAX
+                       ADD WS-NET   TO YTD-NET
+                   END-IF
+                   REWRITE YTD-REC
+           END-READ
+           IF WS-FS-YTD-MASTER NOT = "00"
+               DISPLAY "ERROR: YTD update failed for employee "
+                   WS-ID ", status " WS-FS-YTD-MASTER
+           END-IF.
+
+       WRITE-REGISTER-DETAIL.
+           MOVE WS-ID    TO WS-REG-ID
+           MOVE WS-FORMATTED-NAME TO WS-REG-NAME
+           MOVE WS-GROSS TO WS-REG-GROSS
+           MOVE WS-TOTAL-DEDUCTIONS TO WS-REG-TAX
+           MOVE WS-NET   TO WS-REG-NET
+           MOVE WS-REG-DETAIL-LINE TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           IF WS-FS-PAYROLL-REGISTER NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "PAYROLL-REGISTER.RPT, status "
+                   WS-FS-PAYROLL-REGISTER
+           END-IF
+           PERFORM CHECK-PRINT
+           PERFORM PAYROLL-TOTALS.
+
+       CHECK-PRINT.
+           MOVE SPACES TO WS-CHECK-NAME-LINE
+           STRING "PAY TO THE ORDER OF:" DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  WS-FORMATTED-NAME      DELIMITED BY SIZE
+                  INTO WS-CHECK-NAME-LINE
+           END-STRING
+           MOVE WS-CHECK-NAME-LINE TO CHECK-LINE
+           WRITE CHECK-LINE
+           IF WS-FS-PAYROLL-CHECKS NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "PAYROLL-CHECKS.RPT, status "
+                   WS-FS-PAYROLL-CHECKS
+           END-IF
+           MOVE SPACES TO CHECK-LINE
+           MOVE WS-ADDR-LINE1 TO CHECK-LINE
+           WRITE CHECK-LINE
+           IF WS-FS-PAYROLL-CHECKS NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "PAYROLL-CHECKS.RPT, status "
+                   WS-FS-PAYROLL-CHECKS
+           END-IF
+           IF WS-ADDR-LINE2 NOT = SPACES
+               MOVE SPACES TO CHECK-LINE
+               MOVE WS-ADDR-LINE2 TO CHECK-LINE
+               WRITE CHECK-LINE
+               IF WS-FS-PAYROLL-CHECKS NOT = "00"
+                   DISPLAY "ERROR: WRITE failed for "
+                       "PAYROLL-CHECKS.RPT, status "
+                       WS-FS-PAYROLL-CHECKS
+               END-IF
+           END-IF
+           MOVE SPACES TO WS-CHECK-CITY-LINE
+           STRING WS-ADDR-CITY  DELIMITED BY SPACE
+                  ", "          DELIMITED BY SIZE
+                  WS-ADDR-STATE DELIMITED BY SPACE
+                  " "           DELIMITED BY SIZE
+                  WS-ADDR-ZIP   DELIMITED BY SPACE
+                  INTO WS-CHECK-CITY-LINE
+           END-STRING
+           MOVE WS-CHECK-CITY-LINE TO CHECK-LINE
+           WRITE CHECK-LINE
+           IF WS-FS-PAYROLL-CHECKS NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "PAYROLL-CHECKS.RPT, status "
+                   WS-FS-PAYROLL-CHECKS
+           END-IF.
+
+       PAYROLL-TOTALS.
+           ADD WS-GROSS, WS-TOTAL-GROSS GIVING WS-TOTAL-GROSS
+           ADD WS-TOTAL-DEDUCTIONS, WS-TOTAL-TAX GIVING WS-TOTAL-TAX
+           ADD WS-NET, WS-TOTAL-NET GIVING WS-TOTAL-NET.
+
+       WRITE-REGISTER-TOTALS.
+           MOVE WS-TOTAL-GROSS TO WS-REG-TOT-GROSS
+           MOVE WS-REG-TOTAL-GROSS-LINE TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           IF WS-FS-PAYROLL-REGISTER NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "PAYROLL-REGISTER.RPT, status "
+                   WS-FS-PAYROLL-REGISTER
+           END-IF
+           MOVE WS-TOTAL-TAX TO WS-REG-TOT-TAX
+           MOVE WS-REG-TOTAL-TAX-LINE TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           IF WS-FS-PAYROLL-REGISTER NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "PAYROLL-REGISTER.RPT, status "
+                   WS-FS-PAYROLL-REGISTER
+           END-IF
+           MOVE WS-TOTAL-NET TO WS-REG-TOT-NET
+           MOVE WS-REG-TOTAL-NET-LINE TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           IF WS-FS-PAYROLL-REGISTER NOT = "00"
+               DISPLAY "ERROR: WRITE failed for "
+                   "PAYROLL-REGISTER.RPT, status "
+                   WS-FS-PAYROLL-REGISTER
+           END-IF.
+
+       ACCUMULATE-DEPT-SHIFT-HOURS.
+           SET WS-DEPT-IDX TO WS-DEPT
+           SET WS-SHIFT-IDX TO WS-SHIFT
+           ADD WS-HOURS TO WS-SHIFT-HOURS(WS-DEPT-IDX, WS-SHIFT-IDX).
+
+       DISPLAY-DEPT-SHIFT-SUMMARY.
+           DISPLAY "DEPARTMENT/SHIFT HOURS SUMMARY"
+           SET WS-DEPT-IDX TO 1
+           PERFORM UNTIL WS-DEPT-IDX > 10
+               PERFORM VARYING WS-SHIFT-IDX FROM 1 BY 1
+                   UNTIL WS-SHIFT-IDX > 3
+                   DISPLAY "  Dept " WS-DEPT-IDX
+                       " Shift " WS-SHIFT-IDX
+                       " Hours: "
+                       WS-SHIFT-HOURS(WS-DEPT-IDX, WS-SHIFT-IDX)
+               END-PERFORM
+               SET WS-DEPT-IDX UP BY 1
+           END-PERFORM.
+
+       ACCUMULATE-DEPT-FREQ-CROSSTAB.
+           SET WS-DF-DEPT-IDX TO WS-DEPT
+           SET WS-DF-FREQ-IDX TO WS-PAY-FREQ
+           ADD 1 TO WS-DF-COUNT(WS-DF-DEPT-IDX, WS-DF-FREQ-IDX)
+           ADD WS-GROSS
+               TO WS-DF-GROSS(WS-DF-DEPT-IDX, WS-DF-FREQ-IDX).
+
+       DISPLAY-DEPT-FREQ-CROSSTAB.
+           DISPLAY "DEPARTMENT x PAY-FREQUENCY CROSS-TAB"
+           PERFORM VARYING WS-DF-I FROM 1 BY 1
+               UNTIL WS-DF-I > 10
+               PERFORM VARYING WS-DF-J FROM 1 BY 1
+                   UNTIL WS-DF-J > 3
+                   SET WS-DF-DEPT-IDX TO WS-DF-I
+                   SET WS-DF-FREQ-IDX TO WS-DF-J
+                   IF WS-DF-COUNT(WS-DF-DEPT-IDX, WS-DF-FREQ-IDX) > 0
+                       DISPLAY "  Dept " WS-DF-I
+                           " Freq " WS-DF-J
+                           " Headcount: "
+                           WS-DF-COUNT(WS-DF-DEPT-IDX, WS-DF-FREQ-IDX)
+                           " Gross: "
+                           WS-DF-GROSS(WS-DF-DEPT-IDX, WS-DF-FREQ-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SET-PAY-FREQUENCY-BASIS.
+           EVALUATE WS-PAY-FREQ
+               WHEN 1
+                   MOVE 7   TO WS-PAY-PERIOD-DAYS
+                   MOVE 40  TO WS-OT-THRESHOLD
+                   MOVE 60  TO WS-OT-THRESHOLD-2
+               WHEN 2
+                   MOVE 14  TO WS-PAY-PERIOD-DAYS
+                   MOVE 80  TO WS-OT-THRESHOLD
+                   MOVE 120 TO WS-OT-THRESHOLD-2
+               WHEN 3
+                   MOVE 30  TO WS-PAY-PERIOD-DAYS
+                   MOVE 173 TO WS-OT-THRESHOLD
+                   MOVE 259 TO WS-OT-THRESHOLD-2
+               WHEN OTHER
+                   MOVE 7   TO WS-PAY-PERIOD-DAYS
+                   MOVE 40  TO WS-OT-THRESHOLD
+                   MOVE 60  TO WS-OT-THRESHOLD-2
+           END-EVALUATE.
+
+       COMPUTE-GROSS-PAY.
+           MOVE 0 TO WS-OT-HOURS
+           MOVE 0 TO WS-OT-PAY
+           MOVE 0 TO WS-DT-HOURS
+           MOVE 0 TO WS-DT-PAY
+           IF IS-COMMISSION-EMP
+               PERFORM COMPUTE-COMMISSION-PAY
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-HOURS <= WS-OT-THRESHOLD
+                       COMPUTE WS-GROSS ROUNDED = WS-HOURS * WS-RATE
+                           ON SIZE ERROR
+                               DISPLAY
+                               "ERROR: WS-GROSS overflow for employee "
+                                   WS-ID
+                       END-COMPUTE
+                   WHEN WS-HOURS <= WS-OT-THRESHOLD-2
+                       COMPUTE WS-OT-HOURS =
+                               WS-HOURS - WS-OT-THRESHOLD
+                       COMPUTE WS-OT-PAY ROUNDED =
+                               WS-OT-HOURS * WS-RATE * 1.5
+                           ON SIZE ERROR
+                               DISPLAY
+                               "ERROR: WS-OT-PAY overflow for employee "
+                                   WS-ID
+                       END-COMPUTE
+                       COMPUTE WS-GROSS ROUNDED =
+                               (WS-OT-THRESHOLD * WS-RATE) + WS-OT-PAY
+                           ON SIZE ERROR
+                               DISPLAY
+                               "ERROR: WS-GROSS overflow for employee "
+                                   WS-ID
+                       END-COMPUTE
+                   WHEN OTHER
+                       COMPUTE WS-OT-HOURS =
+                               WS-OT-THRESHOLD-2 - WS-OT-THRESHOLD
+                       COMPUTE WS-OT-PAY ROUNDED =
+                               WS-OT-HOURS * WS-RATE * 1.5
+                           ON SIZE ERROR
+                               DISPLAY
+                               "ERROR: WS-OT-PAY overflow for employee "
+                                   WS-ID
+                       END-COMPUTE
+                       COMPUTE WS-DT-HOURS =
+                               WS-HOURS - WS-OT-THRESHOLD-2
+                       COMPUTE WS-DT-PAY ROUNDED =
+                               WS-DT-HOURS * WS-RATE * 2
+                           ON SIZE ERROR
+                               DISPLAY
+                               "ERROR: WS-DT-PAY overflow for employee "
+                                   WS-ID
+                       END-COMPUTE
+                       COMPUTE WS-GROSS ROUNDED =
+                               (WS-OT-THRESHOLD * WS-RATE)
+                               + WS-OT-PAY + WS-DT-PAY
+                           ON SIZE ERROR
+                               DISPLAY
+                               "ERROR: WS-GROSS overflow for employee "
+                                   WS-ID
+                       END-COMPUTE
+               END-EVALUATE
+               PERFORM APPLY-SHIFT-DIFFERENTIAL
+           END-IF.
+
+       APPLY-SHIFT-DIFFERENTIAL.
+           MOVE 0 TO WS-SHIFT-DIFF-PAY
+           IF WS-WORK-DAY = 6 OR WS-WORK-DAY = 7
+               COMPUTE WS-SHIFT-DIFF-PAY ROUNDED =
+                       WS-HOURS * WS-RATE * WS-SHIFT-DIFF-RATE
+                   ON SIZE ERROR
+                       DISPLAY
+                       "ERROR: WS-SHIFT-DIFF-PAY overflow for employee "
+                           WS-ID
+               END-COMPUTE
+               ADD WS-SHIFT-DIFF-PAY, WS-GROSS GIVING WS-GROSS
+                   ON SIZE ERROR
+                       DISPLAY
+                       "ERROR: WS-GROSS overflow for employee " WS-ID
+           END-IF.
+
+       COMPUTE-COMMISSION-PAY.
+           PERFORM LOOKUP-SALES-AMOUNT
+           COMPUTE WS-GROSS ROUNDED =
+                   WS-COMMISSION-BASE +
+                   (WS-EMP-SALES-AMT * WS-COMMISSION-RATE)
+               ON SIZE ERROR
+                   DISPLAY "ERROR: WS-GROSS overflow for employee "
+                       WS-ID
+           END-COMPUTE.
+
+       LOOKUP-SALES-AMOUNT.
+           MOVE 0 TO WS-EMP-SALES-AMT
+           MOVE "N" TO WS-SALES-FOUND
+           IF WS-SALES-COUNT > 0
+               SET WS-SALES-IDX TO 1
+               SEARCH WS-SALES-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-SALES-TBL-ID(WS-SALES-IDX) = WS-ID
+                       MOVE WS-SALES-TBL-AMT(WS-SALES-IDX)
+                           TO WS-EMP-SALES-AMT
+                       MOVE "Y" TO WS-SALES-FOUND
+               END-SEARCH
+           END-IF
+           IF NOT IS-SALES-FOUND
+               DISPLAY "WARNING: no sales-feed record for employee "
+                   WS-ID
+           END-IF.
+
+       DETERMINE-DAYS-WORKED.
+           MOVE WS-PAY-PERIOD-DAYS TO WS-DAYS-WORKED
+           IF WS-HIRE-DAY > 0 OR WS-TERM-DAY > 0
+               IF WS-HIRE-DAY = 0
+                   MOVE 1 TO WS-START-DAY
+               ELSE
+                   MOVE WS-HIRE-DAY TO WS-START-DAY
+               END-IF
+               IF WS-TERM-DAY = 0
+                   MOVE WS-PAY-PERIOD-DAYS TO WS-END-DAY
+               ELSE
+                   MOVE WS-TERM-DAY TO WS-END-DAY
+               END-IF
+               COMPUTE WS-DAYS-WORKED = WS-END-DAY - WS-START-DAY + 1
+           END-IF.
+
+       PRORATE-GROSS-PAY.
+           IF WS-DAYS-WORKED < WS-PAY-PERIOD-DAYS
+               DIVIDE WS-PAY-PERIOD-DAYS INTO WS-GROSS
+                   GIVING WS-DAILY-RATE
+                   REMAINDER WS-DAILY-REMAINDER
+               COMPUTE WS-GROSS ROUNDED =
+                   WS-DAILY-RATE * WS-DAYS-WORKED
+           END-IF.
+
+       CALL-TAX-CALC.
+           CALL "TAX-CALC" USING WS-GROSS WS-FED-TAX WS-PAY-FREQ
+               ON EXCEPTION
+                   DISPLAY "ERROR: CALL to TAX-CALC failed for "
+                       "employee " WS-ID
+               NOT ON EXCEPTION
+                   CONTINUE
+           END-CALL.
